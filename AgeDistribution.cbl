@@ -0,0 +1,178 @@
+      *Date: 2026-08-08
+      *Read PERSON-MASTER in full and print a histogram of ages
+      *banded into 10-year brackets, so the age profile of everyone
+      *on file can be seen at a glance instead of record by record.
+      *Date: 2026-08-08 - Check FILE STATUS on the master/report I/O
+      *                   and log unexpected failures to the shared
+      *                   ERROR-LOG.
+      *Date: 2026-08-08 - Print a control total block (records read,
+      *                   age hash total, record count) so the run
+      *                   can be balanced against PERSON-MASTER.
+      *Date: 2026-08-09 - Add ON SIZE ERROR to the bracket-index
+      *                   COMPUTE: WS-BRACKET-INDEX is PIC 9(2) but
+      *                   PM-AGE is PIC 9(5), so an age of 990 or more
+      *                   overflowed the 2-digit result and truncated
+      *                   to a value that could slip past the > 13
+      *                   clamp below (e.g. truncating to 0), which
+      *                   would have subscripted WS-BRACKET-COUNT out
+      *                   of its OCCURS 13 range.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEDIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT AGE-DIST-REPORT-FILE ASSIGN TO "AGEDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  AGE-DIST-REPORT-FILE.
+       01  AGE-DIST-REPORT-LINE    PIC X(80).
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+       COPY CTLTOTWS.
+       01  WS-PM-STATUS         PIC X(2).
+       01  WS-RPT-STATUS        PIC X(2).
+       01  WS-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER        VALUE "Y".
+
+       01  WS-BRACKET-INDEX     PIC 9(2).
+       01  WS-RECORD-COUNT      PIC 9(7) VALUE ZEROS.
+       01  WS-RANGE-LOW         PIC ZZ9.
+       01  WS-RANGE-HIGH        PIC ZZ9.
+
+       01  WS-AGE-BRACKETS.
+           05 WS-BRACKET-COUNT  OCCURS 13 TIMES PIC 9(7) VALUE ZEROS.
+
+       01  WS-HEADING-1.
+           05 FILLER            PIC X(30) VALUE
+              "PERSON-MASTER AGE DISTRIBUTION".
+
+       01  WS-DETAIL-LINE.
+           05 DL-RANGE          PIC X(12).
+           05 FILLER            PIC X(4) VALUE SPACES.
+           05 DL-COUNT          PIC ZZZ,ZZ9.
+
+       01  WS-CONTROL-HEADING.
+           05 FILLER            PIC X(20) VALUE
+              "CONTROL TOTALS".
+       01  WS-CONTROL-LINE.
+           05 CL-LABEL          PIC X(20).
+           05 CL-VALUE          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-MASTER
+               READ PERSON-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM TALLY-ONE-PERSON
+               END-READ
+               IF WS-PM-STATUS NOT = "00" AND
+                  WS-PM-STATUS NOT = "10"
+                   MOVE "AGEDIST"   TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+                   MOVE "READ NEXT" TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM WRITE-HISTOGRAM.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "AGEDIST"    TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT AGE-DIST-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               MOVE "AGEDIST"     TO WS-ERR-PROGRAM
+               MOVE "AGEDRPT"     TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-RPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       TALLY-ONE-PERSON.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD 1 TO WS-CTL-RECORDS-READ.
+           ADD 1 TO WS-CTL-RECORD-COUNT.
+           ADD PM-AGE TO WS-CTL-AGE-HASH.
+           COMPUTE WS-BRACKET-INDEX = (PM-AGE / 10) + 1
+               ON SIZE ERROR
+                   MOVE 13 TO WS-BRACKET-INDEX
+           END-COMPUTE.
+           IF WS-BRACKET-INDEX > 13
+               MOVE 13 TO WS-BRACKET-INDEX
+           END-IF.
+           ADD 1 TO WS-BRACKET-COUNT(WS-BRACKET-INDEX).
+
+       WRITE-HISTOGRAM.
+           WRITE AGE-DIST-REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACES TO AGE-DIST-REPORT-LINE.
+           WRITE AGE-DIST-REPORT-LINE.
+
+           PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
+                   UNTIL WS-BRACKET-INDEX > 13
+               PERFORM FORMAT-BRACKET-LABEL
+               MOVE WS-BRACKET-COUNT(WS-BRACKET-INDEX) TO DL-COUNT
+               WRITE AGE-DIST-REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+           PERFORM WRITE-CONTROL-TOTALS.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO AGE-DIST-REPORT-LINE.
+           WRITE AGE-DIST-REPORT-LINE.
+           WRITE AGE-DIST-REPORT-LINE FROM WS-CONTROL-HEADING.
+           MOVE "Records read:"   TO CL-LABEL.
+           MOVE WS-CTL-RECORDS-READ TO CL-VALUE.
+           WRITE AGE-DIST-REPORT-LINE FROM WS-CONTROL-LINE.
+           MOVE "Age hash total:" TO CL-LABEL.
+           MOVE WS-CTL-AGE-HASH TO CL-VALUE.
+           WRITE AGE-DIST-REPORT-LINE FROM WS-CONTROL-LINE.
+           MOVE "Record count:"   TO CL-LABEL.
+           MOVE WS-CTL-RECORD-COUNT TO CL-VALUE.
+           WRITE AGE-DIST-REPORT-LINE FROM WS-CONTROL-LINE.
+
+       FORMAT-BRACKET-LABEL.
+           IF WS-BRACKET-INDEX = 13
+               MOVE "120+" TO DL-RANGE
+           ELSE
+               MOVE SPACES TO DL-RANGE
+               COMPUTE WS-RANGE-LOW = (WS-BRACKET-INDEX - 1) * 10
+               COMPUTE WS-RANGE-HIGH = (WS-BRACKET-INDEX * 10) - 1
+               STRING FUNCTION TRIM(WS-RANGE-LOW) DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RANGE-HIGH) DELIMITED BY SIZE
+                      INTO DL-RANGE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE PERSON-MASTER-FILE.
+           CLOSE AGE-DIST-REPORT-FILE.
+
+       COPY ERRLOGP.
