@@ -0,0 +1,62 @@
+      *Date: 2026-08-08
+      *Menu-driven front end for the interactive/day-start programs.
+      *Each option CALLs the existing program as a subprogram instead
+      *of running it as its own job, so an operator can reach any of
+      *them from one screen without exiting back to the command line
+      *between them.
+      *Date: 2026-08-08 - Add the PERSON-MASTER maintenance screen as
+      *                   option 6.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE           PIC 9(1).
+       01  WS-EXIT-SWITCH           PIC X(1) VALUE "N".
+           88 WS-EXIT-REQUESTED           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM DISPLAY-MENU
+               PERFORM GET-CHOICE
+               PERFORM DISPATCH-CHOICE
+           END-PERFORM.
+           GOBACK.
+
+       DISPLAY-MENU.
+           DISPLAY "-------- SYSTEM MAIN MENU --------".
+           DISPLAY "1. Person intake (CBL1)".
+           DISPLAY "2. Age classification (TestIF)".
+           DISPLAY "3. Customer intake batch (cobol)".
+           DISPLAY "4. Number loop report (BOUCLEFOR)".
+           DISPLAY "5. Order total / invoice (ORDER-TOTAL)".
+           DISPLAY "6. Maintain a PERSON-MASTER record (MAINTPRS)".
+           DISPLAY "9. Exit".
+           DISPLAY "Enter your choice: ".
+
+       GET-CHOICE.
+           MOVE ZERO TO WS-MENU-CHOICE.
+           ACCEPT WS-MENU-CHOICE.
+
+       DISPATCH-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "CBL1"
+               WHEN 2
+                   CALL "TestIF"
+               WHEN 3
+                   CALL "cobol"
+               WHEN 4
+                   CALL "BOUCLEFOR"
+               WHEN 5
+                   CALL "ORDER-TOTAL"
+               WHEN 6
+                   CALL "MAINTPRS"
+               WHEN 9
+                   MOVE "Y" TO WS-EXIT-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid choice, try again."
+           END-EVALUATE.
