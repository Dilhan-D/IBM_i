@@ -0,0 +1,254 @@
+      *Date: 2026-08-08
+      *Screen-driven maintenance transaction for PERSON-MASTER: lets
+      *an operator add, change, inquire on, or delete an individual
+      *record by person ID, instead of every change requiring a
+      *program edit and recompile of CBL1.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so a PERSON-MASTER/ADDRESS-HISTORY I/O
+      *                   failure logs to ERROR-LOG and GOBACKs to
+      *                   MAINMENU, instead of STOP RUN inside
+      *                   LOG-FILE-ERROR tearing down the whole run
+      *                   unit the caller is part of.
+      *Date: 2026-08-09 - Re-prompt until a valid age (1-120) is
+      *                   entered instead of ACCEPTing WS-ENTRY-AGE
+      *                   unchecked, so an out-of-range age can't be
+      *                   written to PM-AGE in the first place.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTPRS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+       01  WS-PM-STATUS         PIC X(2).
+       01  WS-EXIT-SWITCH       PIC X(1) VALUE "N".
+           88 WS-EXIT-REQUESTED       VALUE "Y".
+
+       01  WS-FUNCTION-CODE     PIC X(1).
+           88 WS-IS-ADD               VALUE "A" "a".
+           88 WS-IS-CHANGE            VALUE "C" "c".
+           88 WS-IS-INQUIRE           VALUE "I" "i".
+           88 WS-IS-DELETE            VALUE "D" "d".
+           88 WS-IS-EXIT              VALUE "X" "x".
+
+       01  WS-KEY-ENTRY          PIC 9(6).
+       01  WS-RECORD-FOUND       PIC X(1) VALUE "N".
+           88 WS-FOUND-ON-MASTER      VALUE "Y".
+
+       01  WS-ENTRY-NAME         PIC A(20).
+       01  WS-ENTRY-AGE          PIC 9(5).
+       01  WS-AGE-VALID          PIC X(1).
+           88 WS-AGE-IS-VALID          VALUE "Y".
+       01  WS-ENTRY-STREET       PIC A(30).
+       01  WS-ENTRY-CITY         PIC X(20).
+       01  WS-ENTRY-STATE-CODE   PIC A(2).
+       01  WS-ENTRY-ZIP          PIC 9(5).
+       01  WS-ENTRY-COUNTRY-CODE PIC A(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM DISPLAY-MENU
+               PERFORM GET-FUNCTION-CODE
+               PERFORM DISPATCH-FUNCTION
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O PERSON-MASTER-FILE.
+           IF WS-PM-STATUS = "35"
+               CLOSE PERSON-MASTER-FILE
+               OPEN OUTPUT PERSON-MASTER-FILE
+               CLOSE PERSON-MASTER-FILE
+               OPEN I-O PERSON-MASTER-FILE
+           END-IF.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "MAINTPRS" TO WS-ERR-PROGRAM
+               MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+               MOVE "OPEN I-O" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY "-------- PERSON-MASTER MAINTENANCE --------".
+           DISPLAY "A - Add     C - Change   I - Inquire".
+           DISPLAY "D - Delete  X - Exit".
+           DISPLAY "Enter function: ".
+
+       GET-FUNCTION-CODE.
+           MOVE SPACES TO WS-FUNCTION-CODE.
+           ACCEPT WS-FUNCTION-CODE.
+
+       DISPATCH-FUNCTION.
+           EVALUATE TRUE
+               WHEN WS-IS-ADD
+                   PERFORM DO-ADD
+               WHEN WS-IS-CHANGE
+                   PERFORM DO-CHANGE
+               WHEN WS-IS-INQUIRE
+                   PERFORM DO-INQUIRE
+               WHEN WS-IS-DELETE
+                   PERFORM DO-DELETE
+               WHEN WS-IS-EXIT
+                   MOVE "Y" TO WS-EXIT-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid function, try again."
+           END-EVALUATE.
+
+       GET-KEY-ENTRY.
+           DISPLAY "Enter person ID: ".
+           ACCEPT WS-KEY-ENTRY.
+
+       READ-BY-KEY.
+      *    Common lookup used by change/inquire/delete; sets
+      *    WS-RECORD-FOUND rather than each caller re-testing
+      *    INVALID KEY on its own.
+           MOVE WS-KEY-ENTRY TO PM-PERSON-ID.
+           MOVE "N" TO WS-RECORD-FOUND.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "No PERSON-MASTER record for ID "
+                           WS-KEY-ENTRY
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-RECORD-FOUND
+           END-READ.
+
+       DO-ADD.
+           PERFORM GET-KEY-ENTRY.
+           MOVE WS-KEY-ENTRY TO PM-PERSON-ID.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   PERFORM GET-PERSON-ENTRY-FIELDS
+                   MOVE WS-KEY-ENTRY      TO PM-PERSON-ID
+                   MOVE WS-ENTRY-NAME     TO PM-NAME
+                   MOVE WS-ENTRY-AGE      TO PM-AGE
+                   MOVE WS-ENTRY-STREET   TO PM-STREET
+                   MOVE WS-ENTRY-CITY     TO PM-CITY
+                   MOVE WS-ENTRY-STATE-CODE TO PM-STATE-CODE
+                   MOVE WS-ENTRY-ZIP      TO PM-ZIP
+                   MOVE WS-ENTRY-COUNTRY-CODE TO PM-COUNTRY-CODE
+                   WRITE PERSON-MASTER-RECORD
+                   IF WS-PM-STATUS NOT = "00"
+                       MOVE "MAINTPRS" TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                       MOVE "WRITE"    TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   ELSE
+                       DISPLAY "Record added."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Add rejected - ID already on master."
+           END-READ.
+
+       DO-CHANGE.
+           PERFORM GET-KEY-ENTRY.
+           PERFORM READ-BY-KEY.
+           IF WS-FOUND-ON-MASTER
+               PERFORM GET-PERSON-ENTRY-FIELDS
+               MOVE WS-ENTRY-NAME     TO PM-NAME
+               MOVE WS-ENTRY-AGE      TO PM-AGE
+               MOVE WS-ENTRY-STREET   TO PM-STREET
+               MOVE WS-ENTRY-CITY     TO PM-CITY
+               MOVE WS-ENTRY-STATE-CODE TO PM-STATE-CODE
+               MOVE WS-ENTRY-ZIP      TO PM-ZIP
+               MOVE WS-ENTRY-COUNTRY-CODE TO PM-COUNTRY-CODE
+               REWRITE PERSON-MASTER-RECORD
+               IF WS-PM-STATUS NOT = "00"
+                   MOVE "MAINTPRS" TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                   MOVE "REWRITE"  TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               ELSE
+                   DISPLAY "Record changed."
+               END-IF
+           END-IF.
+
+       DO-INQUIRE.
+           PERFORM GET-KEY-ENTRY.
+           PERFORM READ-BY-KEY.
+           IF WS-FOUND-ON-MASTER
+               DISPLAY "ID:      " PM-PERSON-ID
+               DISPLAY "Name:    " PM-NAME
+               DISPLAY "Age:     " PM-AGE
+               DISPLAY "Street:  " PM-STREET
+               DISPLAY "City:    " PM-CITY
+               DISPLAY "State:   " PM-STATE-CODE
+               DISPLAY "Zip:     " PM-ZIP
+               DISPLAY "Country: " PM-COUNTRY-CODE
+           END-IF.
+
+       DO-DELETE.
+           PERFORM GET-KEY-ENTRY.
+           PERFORM READ-BY-KEY.
+           IF WS-FOUND-ON-MASTER
+               DELETE PERSON-MASTER-FILE RECORD
+               IF WS-PM-STATUS NOT = "00"
+                   MOVE "MAINTPRS" TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                   MOVE "DELETE"   TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               ELSE
+                   DISPLAY "Record deleted."
+               END-IF
+           END-IF.
+
+       GET-PERSON-ENTRY-FIELDS.
+           DISPLAY "Name: ".
+           ACCEPT WS-ENTRY-NAME.
+           PERFORM GET-VALID-AGE.
+           DISPLAY "Street: ".
+           ACCEPT WS-ENTRY-STREET.
+           DISPLAY "City: ".
+           ACCEPT WS-ENTRY-CITY.
+           DISPLAY "State code: ".
+           ACCEPT WS-ENTRY-STATE-CODE.
+           DISPLAY "Zip: ".
+           ACCEPT WS-ENTRY-ZIP.
+           DISPLAY "Country code: ".
+           ACCEPT WS-ENTRY-COUNTRY-CODE.
+
+       GET-VALID-AGE.
+      *    Reject zero/non-numeric or unrealistic ages (over 120),
+      *    the same bound cobol.cbl's VALIDATE-AGE enforces, instead
+      *    of letting an unchecked ACCEPT write an out-of-range
+      *    PM-AGE that AGEDIST's bracket lookup then has to guard
+      *    against.
+           MOVE "N" TO WS-AGE-VALID.
+           PERFORM UNTIL WS-AGE-IS-VALID
+               DISPLAY "Age: "
+               ACCEPT WS-ENTRY-AGE
+               IF WS-ENTRY-AGE = ZEROS OR WS-ENTRY-AGE > 120
+                   DISPLAY "Age must be between 1 and 120, "
+                           "try again."
+               ELSE
+                   MOVE "Y" TO WS-AGE-VALID
+               END-IF
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE PERSON-MASTER-FILE.
+
+       COPY ERRLOGP.
