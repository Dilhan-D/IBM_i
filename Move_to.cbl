@@ -1,32 +1,329 @@
+      *Date: 2026-08-08 - Reworked from the MOVE-TO arithmetic demo
+      *                   into a real order-total calculation: reads
+      *                   order-line quantities/prices, extends each
+      *                   line, applies tax, and prints an invoice
+      *                   with a grand total.
+      *Date: 2026-08-08 - Write a checkpoint every N lines (last
+      *                   line number processed, running totals) so
+      *                   an abended run can restart instead of
+      *                   reprocessing the whole file.
+      *Date: 2026-08-08 - Check FILE STATUS on the order-line/invoice/
+      *                   checkpoint I/O and log unexpected failures
+      *                   to the shared ERROR-LOG.
+      *Date: 2026-08-08 - Return to MAINMENU with GOBACK instead of
+      *                   STOP RUN, now that this runs as a called
+      *                   subprogram rather than a standalone job.
+      *Date: 2026-08-08 - Add ON SIZE ERROR handling around the
+      *                   extended price/tax/total/grand total
+      *                   arithmetic so an overflow is logged as a
+      *                   warning instead of silently truncating an
+      *                   invoice amount.
+      *Date: 2026-08-08 - Store the extended price, line tax, line
+      *                   total, and grand total as COMP-3 packed
+      *                   decimal so cents are kept accurately during
+      *                   computation. OL-UNIT-PRICE and the
+      *                   checkpoint's total stay display numeric
+      *                   since they are read from/written to
+      *                   LINE SEQUENTIAL text files.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so an order-line/invoice/checkpoint I/O
+      *                   failure logs to ERROR-LOG and GOBACKs to
+      *                   MAINMENU, instead of STOP RUN inside
+      *                   LOG-FILE-ERROR tearing down the whole run
+      *                   unit the caller is part of. Also clear the
+      *                   checkpoint once the run reaches end-of-file
+      *                   normally, so the next run does not read back
+      *                   a stale "resume after line N" pointer and
+      *                   skip every order line as already processed.
+      *                   Retired the duplicate src/Move_to.cbl copy
+      *                   of this program - having two PROGRAM-ID
+      *                   ORDER-TOTAL object files made which one
+      *                   MAINMENU's CALL "ORDER-TOTAL" actually reached
+      *                   a link-order accident; this is now the only
+      *                   copy.
+      *Date: 2026-08-09 - Write each overflow warning to the shared
+      *                   ERROR-LOG instead of only DISPLAYing it, so
+      *                   an unattended batch run has a persistent
+      *                   record of which order line overflowed. This
+      *                   writes the ERROR-LOG line directly rather
+      *                   than going through LOG-FILE-ERROR, since
+      *                   that shared paragraph always ends the run
+      *                   (STOP RUN or GOBACK) and an arithmetic
+      *                   overflow here is explicitly meant to let the
+      *                   rest of the file keep processing, unlike a
+      *                   file I/O failure.
+      *Date: 2026-08-09 - Widen DL-UNIT-PRICE/DL-EXTENDED/DL-TAX/
+      *                   DL-LINE-TOTAL/GT-AMOUNT to match the integer
+      *                   digit counts of the fields they're MOVEd
+      *                   from - they were narrower than their COMP-3
+      *                   sources, so a value that never tripped an
+      *                   ON SIZE ERROR could still lose high-order
+      *                   digits being printed on the invoice.
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOVE-TO.  
+       PROGRAM-ID. ORDER-TOTAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-LINES-FILE ASSIGN TO "ORDLINES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDLINE-STATUS.
+
+           SELECT INVOICE-REPORT-FILE ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "ORDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-LINES-FILE.
+       01  ORDER-LINE-RECORD.
+           05 OL-LINE-NUMBER        PIC 9(6).
+           05 OL-QTY               PIC 9(5).
+           05 OL-UNIT-PRICE        PIC 9(5)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-LINE-NBR    PIC 9(6).
+           05 CKPT-GRAND-TOTAL      PIC 9(9)V99.
+           05 CKPT-LINE-COUNT       PIC 9(5).
+
+       FD  INVOICE-REPORT-FILE.
+       01  INVOICE-REPORT-LINE     PIC X(80).
+
+           COPY ERRLOGFD.
 
-       DATA DIVISION. 
        WORKING-STORAGE SECTION.
-      *   01  1E-VAR      PIC X(10) VALUE "Hi".
-         01 TESTINT    PIC 9(01).
-         01 VAR1       PIC 9(01).
-         01 E-VAR      PIC 9(05).
-         01 TESTI      PIC 9(05).
-         01 E-TEST     PIC 9(10).
-         01 TOTAL      PIC 9(06).
+       COPY ERRLOGWS.
+       01  WS-ORDLINE-STATUS       PIC X(2).
+       01  WS-INVOICE-STATUS       PIC X(2).
+       01  WS-CKPT-STATUS          PIC X(2).
+       01  WS-EOF-SWITCH           PIC X(1) VALUE "N".
+           88 WS-END-OF-ORDERS           VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 10.
+       01  WS-LAST-LINE-PROCESSED  PIC 9(6) VALUE ZEROS.
+
+       01  WS-TAX-RATE             PIC V999 VALUE .070.
+       01  WS-EXTENDED-PRICE       PIC 9(7)V99 COMP-3.
+       01  WS-LINE-TAX             PIC 9(7)V99 COMP-3.
+       01  WS-LINE-TOTAL           PIC 9(7)V99 COMP-3.
+       01  WS-GRAND-TOTAL          PIC 9(7)V99 COMP-3 VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(5) VALUE ZEROS.
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(40) VALUE
+              "ORDER-TOTAL INVOICE REPORT".
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(10) VALUE "QTY".
+           05 FILLER               PIC X(14) VALUE "UNIT PRICE".
+           05 FILLER               PIC X(14) VALUE "EXTENDED".
+           05 FILLER               PIC X(10) VALUE "TAX".
+           05 FILLER               PIC X(10) VALUE "LINE TOTAL".
+
+       01  WS-DETAIL-LINE.
+           05 DL-QTY               PIC ZZ,ZZ9.
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 DL-UNIT-PRICE        PIC ZZ,ZZ9.99.
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 DL-EXTENDED          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 DL-TAX               PIC Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 DL-LINE-TOTAL        PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE
+              "GRAND TOTAL:".
+           05 GT-AMOUNT            PIC ZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        BEGIN.
-      * MOVE "Hello" TO 1E-VAR.
-           MOVE 12345 TO TESTINT.
-           MOVE 50 TO VAR1. 
-           MOVE 100 TO E-VAR.
-           MOVE 250 TO TESTI.
-           COMPUTE E-TEST = E-VAR + TESTI.
-           COMPUTE TOTAL = TESTINT * VAR1 * E-VAR * TESTI.
-
-      * AFFICHER LA VALEUR DE E-VAR.
-           DISPLAY 'Affiche le message : ' TESTINT.
-           DISPLAY 'Valeur de E-VAR : ' VAR1.
-           DISPLAY 'Affiche le message : 'E-VAR.
-           DISPLAY 'Affiche le message de TESTI : 'TESTI.
-           DISPLAY 'Affiche le message combin√© : 'E-TEST.
-           DISPLAY 'Affiche le message total : 'TOTAL.
-
-           STOP RUN.
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
+           PERFORM READ-CHECKPOINT.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-ORDERS
+               READ ORDER-LINES-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF OL-LINE-NUMBER > WS-LAST-LINE-PROCESSED
+                           PERFORM PROCESS-ORDER-LINE
+                       END-IF
+               END-READ
+               IF WS-ORDLINE-STATUS NOT = "00" AND
+                  WS-ORDLINE-STATUS NOT = "10"
+                   MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+                   MOVE "ORDLINES"    TO WS-ERR-FILE-NAME
+                   MOVE "READ"        TO WS-ERR-OPERATION
+                   MOVE WS-ORDLINE-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM RESET-CHECKPOINT.
+           PERFORM WRITE-GRAND-TOTAL.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       READ-CHECKPOINT.
+      *    Resume from the last checkpoint, if one is on file,
+      *    instead of reprocessing the whole file from scratch.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-LINE-NBR TO
+                           WS-LAST-LINE-PROCESSED
+                       MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                       MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                       DISPLAY "Resuming after line "
+                               WS-LAST-LINE-PROCESSED
+                               " from checkpoint."
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-STATUS NOT = "35"
+                   MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+                   MOVE "ORDCKPT"     TO WS-ERR-FILE-NAME
+                   MOVE "OPEN INPUT"  TO WS-ERR-OPERATION
+                   MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT ORDER-LINES-FILE.
+           IF WS-ORDLINE-STATUS NOT = "00"
+               MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+               MOVE "ORDLINES"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT"  TO WS-ERR-OPERATION
+               MOVE WS-ORDLINE-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT INVOICE-REPORT-FILE.
+           IF WS-INVOICE-STATUS NOT = "00"
+               MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+               MOVE "INVOICE"     TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-INVOICE-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           WRITE INVOICE-REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACES TO INVOICE-REPORT-LINE.
+           WRITE INVOICE-REPORT-LINE.
+           WRITE INVOICE-REPORT-LINE FROM WS-HEADING-2.
+
+       PROCESS-ORDER-LINE.
+      *    ON SIZE ERROR clauses catch an order line large enough to
+      *    overflow these fields; the run keeps going on the rest of
+      *    the file, but the overflow is flagged instead of silently
+      *    truncating an amount on the invoice.
+           ADD 1 TO WS-LINE-COUNT.
+           COMPUTE WS-EXTENDED-PRICE = OL-QTY * OL-UNIT-PRICE
+               ON SIZE ERROR
+                   MOVE "EXTPRICE OVF" TO WS-ERR-OPERATION
+                   PERFORM WRITE-OVERFLOW-WARNING
+           END-COMPUTE.
+           COMPUTE WS-LINE-TAX = WS-EXTENDED-PRICE * WS-TAX-RATE
+               ON SIZE ERROR
+                   MOVE "LINETAX OVF" TO WS-ERR-OPERATION
+                   PERFORM WRITE-OVERFLOW-WARNING
+           END-COMPUTE.
+           COMPUTE WS-LINE-TOTAL = WS-EXTENDED-PRICE + WS-LINE-TAX
+               ON SIZE ERROR
+                   MOVE "LINETOT OVF" TO WS-ERR-OPERATION
+                   PERFORM WRITE-OVERFLOW-WARNING
+           END-COMPUTE.
+           ADD WS-LINE-TOTAL TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   MOVE "GRANDTOT OVF" TO WS-ERR-OPERATION
+                   PERFORM WRITE-OVERFLOW-WARNING
+           END-ADD.
+           MOVE OL-LINE-NUMBER TO WS-LAST-LINE-PROCESSED.
+
+           MOVE OL-QTY            TO DL-QTY.
+           MOVE OL-UNIT-PRICE     TO DL-UNIT-PRICE.
+           MOVE WS-EXTENDED-PRICE TO DL-EXTENDED.
+           MOVE WS-LINE-TAX       TO DL-TAX.
+           MOVE WS-LINE-TOTAL     TO DL-LINE-TOTAL.
+           WRITE INVOICE-REPORT-LINE FROM WS-DETAIL-LINE.
+
+           IF FUNCTION MOD(WS-LINE-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-OVERFLOW-WARNING.
+      *    Appends an overflow warning to the shared ERROR-LOG,
+      *    reusing its record layout directly instead of PERFORM
+      *    LOG-FILE-ERROR, because that shared paragraph always ends
+      *    the run and an overflow here should only be flagged, not
+      *    abend the job. WS-ERR-OPERATION is set by the caller before
+      *    this is PERFORMed.
+           MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM.
+           STRING "INVOICE LN" OL-LINE-NUMBER DELIMITED BY SIZE
+               INTO WS-ERR-FILE-NAME.
+           MOVE "OV" TO WS-ERR-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO ED-TIMESTAMP.
+           MOVE WS-ERR-PROGRAM   TO ED-PROGRAM.
+           MOVE WS-ERR-OPERATION TO ED-OPERATION.
+           MOVE WS-ERR-FILE-NAME TO ED-FILE-NAME.
+           MOVE WS-ERR-STATUS    TO ED-STATUS.
+           MOVE SPACES           TO ED-SQLCODE-LIT.
+           MOVE SPACES           TO ED-SQLCODE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "05" OR WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           WRITE ERROR-LOG-LINE FROM WS-ERR-DETAIL-LINE.
+           CLOSE ERROR-LOG-FILE.
+           DISPLAY "WARNING: " WS-ERR-OPERATION " ON ORDER LINE "
+                   OL-LINE-NUMBER " - LOGGED TO ERROR-LOG.".
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+               MOVE "ORDCKPT"     TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE WS-LAST-LINE-PROCESSED TO CKPT-LAST-LINE-NBR.
+           MOVE WS-GRAND-TOTAL         TO CKPT-GRAND-TOTAL.
+           MOVE WS-LINE-COUNT          TO CKPT-LINE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+      *    The read loop above only stops on a normal end-of-file, so
+      *    reaching here means every order line was processed. Clear
+      *    the checkpoint rather than leaving the last "resume after
+      *    line N" pointer on file, or the next run would read it back
+      *    via READ-CHECKPOINT, skip every OL-LINE-NUMBER as already
+      *    done, and print a stale zero/partial grand total.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "ORDER-TOTAL" TO WS-ERR-PROGRAM
+               MOVE "ORDCKPT"     TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO INVOICE-REPORT-LINE.
+           WRITE INVOICE-REPORT-LINE.
+           MOVE WS-GRAND-TOTAL TO GT-AMOUNT.
+           WRITE INVOICE-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       CLOSE-FILES.
+           CLOSE ORDER-LINES-FILE.
+           CLOSE INVOICE-REPORT-FILE.
+
+       COPY ERRLOGP.
