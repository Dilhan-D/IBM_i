@@ -0,0 +1,247 @@
+      *Date: 2026-08-08
+      *Mirror PERSON-MASTER into a DB2 for i PERSON table via embedded
+      *SQL, and export the TestIF classification log to a CSV file so
+      *the day's classification results can be opened in a
+      *spreadsheet without terminal access to PERSON-MASTER.
+      *Date: 2026-08-09 - Stop squeezing a signed SQLCODE through the
+      *                   2-byte file-status field: WS-ERR-STATUS now
+      *                   just flags "**" (a SQL failure, not a file
+      *                   status) and the real SQLCODE goes out in
+      *                   full on the new WS-ERR-SQLCODE-TEXT field.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSDB2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT CLASSIFICATION-LOG-FILE ASSIGN TO "CLASSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CLASSIFICATION-CSV-FILE ASSIGN TO "CLASSCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  CLASSIFICATION-LOG-FILE.
+       01  CLASSIFICATION-LOG-RECORD.
+           05 CL-TIMESTAMP         PIC X(26).
+           05 CL-AGE               PIC 99.
+           05 CL-STATUS            PIC X(14).
+
+       FD  CLASSIFICATION-CSV-FILE.
+       01  CLASSIFICATION-CSV-LINE PIC X(80).
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *    Mirror of the PERSON-MASTER layout as it exists in DB2 for
+      *    i, kept as its own SQL PERSON table rather than an AS/400
+      *    file, so the master can be reached from the database side
+      *    as well as through PERSONMS.
+           EXEC SQL
+               DECLARE PERSON TABLE
+               ( PERSON_ID     INTEGER      NOT NULL,
+                 PERSON_NAME   CHAR(20),
+                 PERSON_AGE    INTEGER,
+                 STREET        CHAR(30),
+                 CITY          CHAR(20),
+                 STATE_CODE    CHAR(2),
+                 ZIP_CODE      CHAR(5),
+                 COUNTRY_CODE  CHAR(2) )
+           END-EXEC.
+
+       01  WS-PM-STATUS             PIC X(2).
+       01  WS-LOG-STATUS            PIC X(2).
+       01  WS-CSV-STATUS            PIC X(2).
+
+       01  WS-MASTER-EOF-SWITCH     PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER            VALUE "Y".
+       01  WS-LOG-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 WS-END-OF-LOG               VALUE "Y".
+
+       01  WS-COUNT-SYNCED          PIC 9(7) VALUE ZEROS.
+       01  WS-COUNT-EXPORTED        PIC 9(7) VALUE ZEROS.
+
+       01  WS-SQLCODE-DISPLAY       PIC S9(9).
+       01  WS-SQLCODE-EDIT          PIC -(10)9.
+
+       01  WS-CSV-HEADING           PIC X(35) VALUE
+           "TIMESTAMP,AGE,STATUS".
+
+       01  WS-CSV-DETAIL.
+           05 CSV-TIMESTAMP         PIC X(26).
+           05 FILLER                PIC X(1) VALUE ",".
+           05 CSV-AGE               PIC 99.
+           05 FILLER                PIC X(1) VALUE ",".
+           05 CSV-STATUS            PIC X(14).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM OPEN-FILES.
+           PERFORM SYNC-PERSON-TO-DB2.
+           PERFORM EXPORT-CLASSIFICATIONS-TO-CSV.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "PERSDB2"    TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           OPEN INPUT CLASSIFICATION-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "35"
+               MOVE "PERSDB2"    TO WS-ERR-PROGRAM
+               MOVE "CLASSLOG"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           IF WS-LOG-STATUS = "35"
+               MOVE "Y" TO WS-LOG-EOF-SWITCH
+           END-IF.
+
+           OPEN OUTPUT CLASSIFICATION-CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               MOVE "PERSDB2"     TO WS-ERR-PROGRAM
+               MOVE "CLASSCSV"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-CSV-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           EXEC SQL CONNECT TO PERSONDB END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+           IF WS-SQLCODE-DISPLAY NOT = 0
+               MOVE "PERSDB2"  TO WS-ERR-PROGRAM
+               MOVE "PERSONDB" TO WS-ERR-FILE-NAME
+               MOVE "SQL CONNECT" TO WS-ERR-OPERATION
+               MOVE "**" TO WS-ERR-STATUS
+               MOVE WS-SQLCODE-DISPLAY TO WS-SQLCODE-EDIT
+               MOVE WS-SQLCODE-EDIT TO WS-ERR-SQLCODE-TEXT
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       SYNC-PERSON-TO-DB2.
+           PERFORM UNTIL WS-END-OF-MASTER
+               READ PERSON-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-MASTER-EOF-SWITCH
+                   NOT AT END
+                       PERFORM SYNC-ONE-PERSON
+               END-READ
+               IF WS-PM-STATUS NOT = "00" AND WS-PM-STATUS NOT = "10"
+                   MOVE "PERSDB2"  TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                   MOVE "READ"     TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+
+       SYNC-ONE-PERSON.
+      *    UPDATE first and fall back to INSERT on not-found (SQLCODE
+      *    +100), the same "does it already exist" shape as the
+      *    READ .. INVALID KEY checks against PERSONMS elsewhere.
+           EXEC SQL
+               UPDATE PERSON
+                  SET PERSON_NAME  = :PM-NAME,
+                      PERSON_AGE   = :PM-AGE,
+                      STREET       = :PM-STREET,
+                      CITY         = :PM-CITY,
+                      STATE_CODE   = :PM-STATE-CODE,
+                      ZIP_CODE     = :PM-ZIP,
+                      COUNTRY_CODE = :PM-COUNTRY-CODE
+                WHERE PERSON_ID = :PM-PERSON-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO PERSON
+                       ( PERSON_ID, PERSON_NAME, PERSON_AGE, STREET,
+                         CITY, STATE_CODE, ZIP_CODE, COUNTRY_CODE )
+                       VALUES
+                       ( :PM-PERSON-ID, :PM-NAME, :PM-AGE, :PM-STREET,
+                         :PM-CITY, :PM-STATE-CODE, :PM-ZIP,
+                         :PM-COUNTRY-CODE )
+               END-EXEC
+           END-IF.
+
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+           IF WS-SQLCODE-DISPLAY NOT = 0
+               MOVE "PERSDB2"  TO WS-ERR-PROGRAM
+               MOVE "PERSONDB" TO WS-ERR-FILE-NAME
+               MOVE "SQL UPDATE/INSERT" TO WS-ERR-OPERATION
+               MOVE "**" TO WS-ERR-STATUS
+               MOVE WS-SQLCODE-DISPLAY TO WS-SQLCODE-EDIT
+               MOVE WS-SQLCODE-EDIT TO WS-ERR-SQLCODE-TEXT
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               ADD 1 TO WS-COUNT-SYNCED
+           END-IF.
+
+       EXPORT-CLASSIFICATIONS-TO-CSV.
+           MOVE WS-CSV-HEADING TO CLASSIFICATION-CSV-LINE.
+           WRITE CLASSIFICATION-CSV-LINE.
+
+           PERFORM UNTIL WS-END-OF-LOG
+               READ CLASSIFICATION-LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-LOG-EOF-SWITCH
+                   NOT AT END
+                       PERFORM EXPORT-ONE-CLASSIFICATION
+               END-READ
+               IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "10"
+                   MOVE "PERSDB2"  TO WS-ERR-PROGRAM
+                   MOVE "CLASSLOG" TO WS-ERR-FILE-NAME
+                   MOVE "READ"     TO WS-ERR-OPERATION
+                   MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+
+       EXPORT-ONE-CLASSIFICATION.
+           MOVE CL-TIMESTAMP TO CSV-TIMESTAMP.
+           MOVE CL-AGE       TO CSV-AGE.
+           MOVE CL-STATUS    TO CSV-STATUS.
+           WRITE CLASSIFICATION-CSV-LINE FROM WS-CSV-DETAIL.
+           IF WS-CSV-STATUS NOT = "00"
+               MOVE "PERSDB2"  TO WS-ERR-PROGRAM
+               MOVE "CLASSCSV" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-CSV-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               ADD 1 TO WS-COUNT-EXPORTED
+           END-IF.
+
+       CLOSE-FILES.
+           EXEC SQL CONNECT RESET END-EXEC.
+           CLOSE PERSON-MASTER-FILE.
+           CLOSE CLASSIFICATION-LOG-FILE.
+           CLOSE CLASSIFICATION-CSV-FILE.
+           DISPLAY "Synced to DB2:   " WS-COUNT-SYNCED.
+           DISPLAY "Exported to CSV: " WS-COUNT-EXPORTED.
+
+       COPY ERRLOGP.
