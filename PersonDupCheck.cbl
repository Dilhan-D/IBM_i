@@ -0,0 +1,188 @@
+      *Date: 2026-08-08
+      *Scan PERSON-MASTER for records with matching name and address
+      *(allowing for case and spacing differences) and report the
+      *possible duplicates for review, since nothing today stops the
+      *same person from being entered twice.
+      *Date: 2026-08-08 - Check FILE STATUS on the master/report I/O
+      *                   and log unexpected failures to the shared
+      *                   ERROR-LOG.
+      *Date: 2026-08-08 - Print a control total block (records read,
+      *                   age hash total, record count loaded into
+      *                   the comparison table) so the run can be
+      *                   balanced against PERSON-MASTER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSDUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT DUP-REPORT-FILE ASSIGN TO "DUPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  DUP-REPORT-FILE.
+       01  DUP-REPORT-LINE          PIC X(80).
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+       COPY CTLTOTWS.
+       01  WS-PM-STATUS             PIC X(2).
+       01  WS-RPT-STATUS            PIC X(2).
+       01  WS-EOF-SWITCH            PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER            VALUE "Y".
+
+       01  WS-TABLE-COUNT           PIC 9(5) VALUE ZEROS.
+       01  WS-MAX-TABLE-SIZE        PIC 9(5) VALUE 5000.
+       01  WS-DUP-COUNT             PIC 9(5) VALUE ZEROS.
+       01  WS-J-START               PIC 9(5).
+
+       01  WS-PERSON-TABLE.
+           05 WS-PERSON-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY IX-I IX-J.
+              10 WT-ID               PIC 9(6).
+              10 WT-NORM-NAME        PIC X(20).
+              10 WT-NORM-ADDR        PIC X(50).
+
+       01  WS-DETAIL-LINE.
+           05 DD-ID-1               PIC 9(6).
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 DD-ID-2               PIC 9(6).
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 DD-NAME               PIC X(20).
+
+       01  WS-CONTROL-HEADING.
+           05 FILLER                PIC X(20) VALUE
+              "CONTROL TOTALS".
+       01  WS-CONTROL-LINE.
+           05 CL-LABEL              PIC X(20).
+           05 CL-VALUE              PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-MASTER
+               READ PERSON-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM LOAD-ONE-PERSON
+               END-READ
+               IF WS-PM-STATUS NOT = "00" AND
+                  WS-PM-STATUS NOT = "10"
+                   MOVE "PERSDUP"   TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+                   MOVE "READ NEXT" TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM FIND-DUPLICATES.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "PERSDUP"    TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT DUP-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               MOVE "PERSDUP"     TO WS-ERR-PROGRAM
+               MOVE "DUPRPT"      TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-RPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE "POSSIBLE DUPLICATE PERSON-MASTER RECORDS"
+               TO DUP-REPORT-LINE.
+           WRITE DUP-REPORT-LINE.
+           MOVE SPACES TO DUP-REPORT-LINE.
+           WRITE DUP-REPORT-LINE.
+
+       LOAD-ONE-PERSON.
+      *    Cap the in-memory comparison table at WS-MAX-TABLE-SIZE;
+      *    records beyond the cap are skipped and logged, not
+      *    silently dropped.
+           ADD 1 TO WS-CTL-RECORDS-READ.
+           ADD PM-AGE TO WS-CTL-AGE-HASH.
+           IF WS-TABLE-COUNT < WS-MAX-TABLE-SIZE
+               ADD 1 TO WS-TABLE-COUNT
+               ADD 1 TO WS-CTL-RECORD-COUNT
+               MOVE PM-PERSON-ID TO WT-ID(WS-TABLE-COUNT)
+               MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(PM-NAME))
+                   TO WT-NORM-NAME(WS-TABLE-COUNT)
+               STRING FUNCTION TRIM(FUNCTION UPPER-CASE(PM-STREET))
+                          DELIMITED BY SIZE
+                      FUNCTION TRIM(FUNCTION UPPER-CASE(PM-CITY))
+                          DELIMITED BY SIZE
+                      PM-STATE-CODE DELIMITED BY SIZE
+                      INTO WT-NORM-ADDR(WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "SKIPPED beyond duplicate-check table limit: "
+                       PM-PERSON-ID
+           END-IF.
+
+       FIND-DUPLICATES.
+           PERFORM VARYING IX-I FROM 1 BY 1
+                   UNTIL IX-I > WS-TABLE-COUNT
+               COMPUTE WS-J-START = IX-I + 1
+               PERFORM VARYING IX-J FROM WS-J-START BY 1
+                       UNTIL IX-J > WS-TABLE-COUNT
+                   IF WT-NORM-NAME(IX-I) = WT-NORM-NAME(IX-J)
+                      AND WT-NORM-ADDR(IX-I) = WT-NORM-ADDR(IX-J)
+                       PERFORM REPORT-DUPLICATE-PAIR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF WS-DUP-COUNT = ZEROS
+               MOVE "No possible duplicates found."
+                   TO DUP-REPORT-LINE
+               WRITE DUP-REPORT-LINE
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO DUP-REPORT-LINE.
+           WRITE DUP-REPORT-LINE.
+           WRITE DUP-REPORT-LINE FROM WS-CONTROL-HEADING.
+           MOVE "Records read:"   TO CL-LABEL.
+           MOVE WS-CTL-RECORDS-READ TO CL-VALUE.
+           WRITE DUP-REPORT-LINE FROM WS-CONTROL-LINE.
+           MOVE "Age hash total:" TO CL-LABEL.
+           MOVE WS-CTL-AGE-HASH TO CL-VALUE.
+           WRITE DUP-REPORT-LINE FROM WS-CONTROL-LINE.
+           MOVE "Record count:"   TO CL-LABEL.
+           MOVE WS-CTL-RECORD-COUNT TO CL-VALUE.
+           WRITE DUP-REPORT-LINE FROM WS-CONTROL-LINE.
+
+       REPORT-DUPLICATE-PAIR.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE WT-ID(IX-I)        TO DD-ID-1.
+           MOVE WT-ID(IX-J)        TO DD-ID-2.
+           MOVE WT-NORM-NAME(IX-I) TO DD-NAME.
+           WRITE DUP-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       CLOSE-FILES.
+           CLOSE PERSON-MASTER-FILE.
+           CLOSE DUP-REPORT-FILE.
+
+       COPY ERRLOGP.
