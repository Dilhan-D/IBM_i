@@ -0,0 +1,193 @@
+      *Date: 2026-08-08
+      *Resequence PERSON-MASTER by city and state code so regional
+      *reports can be produced in city/state order instead of
+      *arbitrary load order.
+      *Date: 2026-08-08 - Log a non-zero SORT status to the shared
+      *                   ERROR-LOG instead of just a console message.
+      *Date: 2026-08-08 - Tally control totals (records read, age
+      *                   hash total, record count) while feeding the
+      *                   sort so the run can be balanced against
+      *                   PERSON-MASTER.
+      *Date: 2026-08-09 - Write the control total block onto the end
+      *                   of PERSSRTD (OPEN EXTEND after the SORT
+      *                   GIVING closes it) instead of only DISPLAYing
+      *                   the totals to the console, matching the
+      *                   AGEDIST control-total report pattern.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT PERSON-SORTED-FILE ASSIGN TO "PERSSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  PERSON-SORTED-FILE.
+       01  PERSON-SORTED-RECORD.
+           05 PS-PERSON-ID     PIC 9(6).
+           05 PS-NAME          PIC A(20).
+           05 PS-AGE           PIC 9(5).
+           05 PS-STREET        PIC A(30).
+           05 PS-CITY          PIC X(20).
+           05 PS-STATE-CODE    PIC A(2).
+           05 PS-ZIP           PIC 9(5).
+
+           COPY ERRLOGFD.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-PERSON-ID     PIC 9(6).
+           05 SW-NAME          PIC A(20).
+           05 SW-AGE           PIC 9(5).
+           05 SW-STREET        PIC A(30).
+           05 SW-CITY          PIC X(20).
+           05 SW-STATE-CODE    PIC A(2).
+           05 SW-ZIP           PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+       COPY CTLTOTWS.
+       01  WS-PM-STATUS         PIC X(2).
+       01  WS-SORTED-STATUS     PIC X(2).
+       01  WS-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER        VALUE "Y".
+
+       01  WS-CONTROL-HEADING.
+           05 FILLER            PIC X(20) VALUE
+              "CONTROL TOTALS".
+           05 FILLER            PIC X(68) VALUE SPACES.
+       01  WS-CONTROL-LINE.
+           05 CL-LABEL          PIC X(20).
+           05 CL-VALUE          PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CITY
+               ON ASCENDING KEY SW-STATE-CODE
+               INPUT PROCEDURE IS SORT-INPUT
+               GIVING PERSON-SORTED-FILE.
+           IF WS-SORTED-STATUS NOT = "00" AND
+              WS-SORTED-STATUS NOT = SPACES
+               MOVE "PERSSORT"  TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD"  TO WS-ERR-FILE-NAME
+               MOVE "SORT GIVING" TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               DISPLAY "PERSON-MASTER resequenced by city/state "
+                       "into PERSSRTD."
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
+           STOP RUN.
+
+       SORT-INPUT.
+      *    Feed the sort record by record instead of a plain SORT
+      *    USING so records read and an age hash total can be
+      *    accumulated for the control total block above.
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "PERSSORT"   TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           PERFORM UNTIL WS-END-OF-MASTER
+               READ PERSON-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-CTL-RECORDS-READ
+                       ADD 1 TO WS-CTL-RECORD-COUNT
+                       ADD PM-AGE TO WS-CTL-AGE-HASH
+                       MOVE PM-PERSON-ID  TO SW-PERSON-ID
+                       MOVE PM-NAME       TO SW-NAME
+                       MOVE PM-AGE        TO SW-AGE
+                       MOVE PM-STREET     TO SW-STREET
+                       MOVE PM-CITY       TO SW-CITY
+                       MOVE PM-STATE-CODE TO SW-STATE-CODE
+                       MOVE PM-ZIP        TO SW-ZIP
+                       RELEASE SORT-WORK-RECORD
+               END-READ
+               IF WS-PM-STATUS NOT = "00" AND
+                  WS-PM-STATUS NOT = "10"
+                   MOVE "PERSSORT"   TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS"   TO WS-ERR-FILE-NAME
+                   MOVE "READ NEXT"  TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           CLOSE PERSON-MASTER-FILE.
+
+       WRITE-CONTROL-TOTALS.
+      *    SORT GIVING opens and closes PERSSRTD on its own, so the
+      *    control total block is appended with its own OPEN EXTEND
+      *    after the sorted detail lines are already on the file.
+           OPEN EXTEND PERSON-SORTED-FILE.
+           IF WS-SORTED-STATUS NOT = "00"
+               MOVE "PERSSORT"    TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN EXTEND" TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           WRITE PERSON-SORTED-RECORD FROM WS-CONTROL-HEADING.
+           IF WS-SORTED-STATUS NOT = "00"
+               MOVE "PERSSORT" TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE "Records read:"     TO CL-LABEL.
+           MOVE WS-CTL-RECORDS-READ TO CL-VALUE.
+           WRITE PERSON-SORTED-RECORD FROM WS-CONTROL-LINE.
+           IF WS-SORTED-STATUS NOT = "00"
+               MOVE "PERSSORT" TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE "Age hash total:"  TO CL-LABEL.
+           MOVE WS-CTL-AGE-HASH    TO CL-VALUE.
+           WRITE PERSON-SORTED-RECORD FROM WS-CONTROL-LINE.
+           IF WS-SORTED-STATUS NOT = "00"
+               MOVE "PERSSORT" TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE "Record count:"     TO CL-LABEL.
+           MOVE WS-CTL-RECORD-COUNT TO CL-VALUE.
+           WRITE PERSON-SORTED-RECORD FROM WS-CONTROL-LINE.
+           IF WS-SORTED-STATUS NOT = "00"
+               MOVE "PERSSORT" TO WS-ERR-PROGRAM
+               MOVE "PERSSRTD" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SORTED-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           CLOSE PERSON-SORTED-FILE.
+
+       COPY ERRLOGP.
