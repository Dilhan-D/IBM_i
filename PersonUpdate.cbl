@@ -0,0 +1,369 @@
+      *Date: 2026-08-08
+      *Master/transaction update job for PERSON-MASTER: reads a
+      *PERSON-TRANS file of add/change/delete transactions, matches
+      *each against PERSON-MASTER by person ID, applies the change,
+      *and reports any transaction that doesn't match a master
+      *record instead of allowing ad hoc overwrites.
+      *Date: 2026-08-08 - Pull the PERSON-MASTER record layout from
+      *                   the shared PERSONREC copybook.
+      *Date: 2026-08-08 - Check FILE STATUS on every master/trans/
+      *                   exceptions file operation and log unexpected
+      *                   failures to the shared ERROR-LOG.
+      *Date: 2026-08-08 - Add an "R" (address correction) transaction
+      *                   code that updates a master record's address
+      *                   and writes the before/after values plus a
+      *                   timestamp to ADDRESS-HISTORY, instead of a
+      *                   plain change transaction that only keeps the
+      *                   new value.
+      *Date: 2026-08-09 - Add PT-COUNTRY-CODE to the transaction
+      *                   layout and carry it into PM-COUNTRY-CODE on
+      *                   add/change/correction; widen the address-
+      *                   history detail line to carry the old/new
+      *                   country code too instead of leaving the
+      *                   master's country at whatever was left in the
+      *                   record area.
+      *Date: 2026-08-09 - Check FILE STATUS on the EXCEPTIONS-REPORT-
+      *                   LINE WRITEs too, the same as every other
+      *                   file operation in this program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSUPDT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT PERSON-TRANS-FILE ASSIGN TO "PERSTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPTIONS-REPORT-FILE ASSIGN TO "PEXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT ADDRESS-HISTORY-FILE ASSIGN TO "ADDRHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AHIST-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  PERSON-TRANS-FILE.
+       01  PERSON-TRANS-RECORD.
+           05 PT-TRANS-CODE     PIC X(1).
+              88 PT-IS-ADD              VALUE "A".
+              88 PT-IS-CHANGE           VALUE "C".
+              88 PT-IS-DELETE           VALUE "D".
+              88 PT-IS-CORRECTION       VALUE "R".
+           05 PT-PERSON-ID      PIC 9(6).
+           05 PT-NAME           PIC A(20).
+           05 PT-AGE            PIC 9(5).
+           05 PT-STREET         PIC A(30).
+           05 PT-CITY           PIC X(20).
+           05 PT-STATE-CODE     PIC A(2).
+           05 PT-ZIP            PIC 9(5).
+           05 PT-COUNTRY-CODE   PIC A(2).
+
+       FD  EXCEPTIONS-REPORT-FILE.
+       01  EXCEPTIONS-REPORT-LINE  PIC X(80).
+
+       FD  ADDRESS-HISTORY-FILE.
+       01  ADDRESS-HISTORY-LINE    PIC X(167).
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOGWS.
+       01  WS-PM-STATUS         PIC X(2).
+       01  WS-TRANS-STATUS      PIC X(2).
+       01  WS-EXCP-STATUS       PIC X(2).
+       01  WS-AHIST-STATUS      PIC X(2).
+       01  WS-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 WS-END-OF-TRANS         VALUE "Y".
+
+       01  WS-COUNT-ADDED       PIC 9(5) VALUE ZEROS.
+       01  WS-COUNT-CHANGED     PIC 9(5) VALUE ZEROS.
+       01  WS-COUNT-DELETED     PIC 9(5) VALUE ZEROS.
+       01  WS-COUNT-CORRECTED   PIC 9(5) VALUE ZEROS.
+       01  WS-COUNT-EXCEPTIONS  PIC 9(5) VALUE ZEROS.
+
+       01  WS-EXCEPTION-DETAIL.
+           05 ED-PERSON-ID      PIC 9(6).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ED-TRANS-CODE     PIC X(1).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 ED-REASON         PIC X(40).
+
+       01  WS-OLD-STREET        PIC A(30).
+       01  WS-OLD-CITY          PIC X(20).
+       01  WS-OLD-STATE-CODE    PIC A(2).
+       01  WS-OLD-ZIP           PIC 9(5).
+       01  WS-OLD-COUNTRY-CODE  PIC A(2).
+
+       01  WS-ADDR-HIST-DETAIL.
+           05 AH-TIMESTAMP       PIC X(21).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-PERSON-ID       PIC 9(6).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-OLD-STREET      PIC A(30).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-OLD-CITY        PIC X(20).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-OLD-STATE-CODE  PIC A(2).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-OLD-ZIP         PIC 9(5).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-OLD-COUNTRY-CODE PIC A(2).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-NEW-STREET      PIC A(30).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-NEW-CITY        PIC X(20).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-NEW-STATE-CODE  PIC A(2).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-NEW-ZIP         PIC 9(5).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 AH-NEW-COUNTRY-CODE PIC A(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-TRANS
+               READ PERSON-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM APPLY-ONE-TRANSACTION
+               END-READ
+               IF WS-TRANS-STATUS NOT = "00" AND
+                  WS-TRANS-STATUS NOT = "10"
+                   MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+                   MOVE "PERSTRAN" TO WS-ERR-FILE-NAME
+                   MOVE "READ"     TO WS-ERR-OPERATION
+                   MOVE WS-TRANS-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "PERSUPDT"  TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+               MOVE "OPEN I-O"  TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN INPUT PERSON-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               MOVE "PERSUPDT"   TO WS-ERR-PROGRAM
+               MOVE "PERSTRAN"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-TRANS-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT EXCEPTIONS-REPORT-FILE.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "PERSUPDT"    TO WS-ERR-PROGRAM
+               MOVE "PEXCPRPT"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN EXTEND ADDRESS-HISTORY-FILE.
+           IF WS-AHIST-STATUS = "05" OR WS-AHIST-STATUS = "35"
+               OPEN OUTPUT ADDRESS-HISTORY-FILE
+           END-IF.
+           IF WS-AHIST-STATUS NOT = "00"
+               MOVE "PERSUPDT"    TO WS-ERR-PROGRAM
+               MOVE "ADDRHIST"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN EXTEND" TO WS-ERR-OPERATION
+               MOVE WS-AHIST-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       APPLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN PT-IS-ADD
+                   PERFORM APPLY-ADD
+               WHEN PT-IS-CHANGE
+                   PERFORM APPLY-CHANGE
+               WHEN PT-IS-DELETE
+                   PERFORM APPLY-DELETE
+               WHEN PT-IS-CORRECTION
+                   PERFORM APPLY-CORRECTION
+               WHEN OTHER
+                   MOVE "Unknown transaction code" TO ED-REASON
+                   PERFORM WRITE-EXCEPTION
+           END-EVALUATE.
+
+       APPLY-ADD.
+           MOVE PT-PERSON-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   MOVE PT-NAME       TO PM-NAME
+                   MOVE PT-AGE        TO PM-AGE
+                   MOVE PT-STREET     TO PM-STREET
+                   MOVE PT-CITY       TO PM-CITY
+                   MOVE PT-STATE-CODE TO PM-STATE-CODE
+                   MOVE PT-ZIP        TO PM-ZIP
+                   MOVE PT-COUNTRY-CODE TO PM-COUNTRY-CODE
+                   WRITE PERSON-MASTER-RECORD
+                   IF WS-PM-STATUS NOT = "00"
+                       MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                       MOVE "WRITE"    TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-COUNT-ADDED
+               NOT INVALID KEY
+                   MOVE "Add rejected - ID already on master"
+                       TO ED-REASON
+                   PERFORM WRITE-EXCEPTION
+           END-READ.
+
+       APPLY-CHANGE.
+           MOVE PT-PERSON-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   MOVE "Change rejected - no matching master record"
+                       TO ED-REASON
+                   PERFORM WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE PT-NAME       TO PM-NAME
+                   MOVE PT-AGE        TO PM-AGE
+                   MOVE PT-STREET     TO PM-STREET
+                   MOVE PT-CITY       TO PM-CITY
+                   MOVE PT-STATE-CODE TO PM-STATE-CODE
+                   MOVE PT-ZIP        TO PM-ZIP
+                   MOVE PT-COUNTRY-CODE TO PM-COUNTRY-CODE
+                   REWRITE PERSON-MASTER-RECORD
+                   IF WS-PM-STATUS NOT = "00"
+                       MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                       MOVE "REWRITE"  TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-COUNT-CHANGED
+           END-READ.
+
+       APPLY-DELETE.
+           MOVE PT-PERSON-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   MOVE "Delete rejected - no matching master record"
+                       TO ED-REASON
+                   PERFORM WRITE-EXCEPTION
+               NOT INVALID KEY
+                   DELETE PERSON-MASTER-FILE RECORD
+                   IF WS-PM-STATUS NOT = "00"
+                       MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                       MOVE "DELETE"   TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-COUNT-DELETED
+           END-READ.
+
+       APPLY-CORRECTION.
+           MOVE PT-PERSON-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER-FILE
+               INVALID KEY
+                   MOVE "Correction rejected - no matching master"
+                       TO ED-REASON
+                   PERFORM WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE PM-STREET     TO WS-OLD-STREET
+                   MOVE PM-CITY       TO WS-OLD-CITY
+                   MOVE PM-STATE-CODE TO WS-OLD-STATE-CODE
+                   MOVE PM-ZIP        TO WS-OLD-ZIP
+                   MOVE PM-COUNTRY-CODE TO WS-OLD-COUNTRY-CODE
+                   MOVE PT-STREET     TO PM-STREET
+                   MOVE PT-CITY       TO PM-CITY
+                   MOVE PT-STATE-CODE TO PM-STATE-CODE
+                   MOVE PT-ZIP        TO PM-ZIP
+                   MOVE PT-COUNTRY-CODE TO PM-COUNTRY-CODE
+                   REWRITE PERSON-MASTER-RECORD
+                   IF WS-PM-STATUS NOT = "00"
+                       MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+                       MOVE "REWRITE"  TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   END-IF
+                   PERFORM WRITE-ADDRESS-HISTORY
+                   ADD 1 TO WS-COUNT-CORRECTED
+           END-READ.
+
+       WRITE-ADDRESS-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO AH-TIMESTAMP.
+           MOVE PT-PERSON-ID     TO AH-PERSON-ID.
+           MOVE WS-OLD-STREET    TO AH-OLD-STREET.
+           MOVE WS-OLD-CITY      TO AH-OLD-CITY.
+           MOVE WS-OLD-STATE-CODE TO AH-OLD-STATE-CODE.
+           MOVE WS-OLD-ZIP       TO AH-OLD-ZIP.
+           MOVE WS-OLD-COUNTRY-CODE TO AH-OLD-COUNTRY-CODE.
+           MOVE PT-STREET        TO AH-NEW-STREET.
+           MOVE PT-CITY          TO AH-NEW-CITY.
+           MOVE PT-STATE-CODE    TO AH-NEW-STATE-CODE.
+           MOVE PT-ZIP           TO AH-NEW-ZIP.
+           MOVE PT-COUNTRY-CODE  TO AH-NEW-COUNTRY-CODE.
+           WRITE ADDRESS-HISTORY-LINE FROM WS-ADDR-HIST-DETAIL.
+           IF WS-AHIST-STATUS NOT = "00"
+               MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+               MOVE "ADDRHIST" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-AHIST-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-COUNT-EXCEPTIONS.
+           MOVE PT-PERSON-ID  TO ED-PERSON-ID.
+           MOVE PT-TRANS-CODE TO ED-TRANS-CODE.
+           WRITE EXCEPTIONS-REPORT-LINE FROM WS-EXCEPTION-DETAIL.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+               MOVE "PEXCPRPT" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO EXCEPTIONS-REPORT-LINE.
+           WRITE EXCEPTIONS-REPORT-LINE.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "PERSUPDT" TO WS-ERR-PROGRAM
+               MOVE "PEXCPRPT" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           DISPLAY "Added: "     WS-COUNT-ADDED.
+           DISPLAY "Changed: "   WS-COUNT-CHANGED.
+           DISPLAY "Deleted: "   WS-COUNT-DELETED.
+           DISPLAY "Corrected: " WS-COUNT-CORRECTED.
+           DISPLAY "Exceptions: " WS-COUNT-EXCEPTIONS.
+
+       CLOSE-FILES.
+           CLOSE PERSON-MASTER-FILE.
+           CLOSE PERSON-TRANS-FILE.
+           CLOSE EXCEPTIONS-REPORT-FILE.
+           CLOSE ADDRESS-HISTORY-FILE.
+
+       COPY ERRLOGP.
