@@ -1,20 +1,93 @@
-       IDENTIFICATION DIVISION. 
+      *Date: 2026-08-08 - Pull the majority cutoff from AGECUTOF
+      *                   instead of hardcoding 18, so it can be
+      *                   retargeted without hunting through the
+      *                   source.
+      *Date: 2026-08-08 - Append every classification decision to
+      *                   CLASSIFICATION-LOG for later audit.
+      *Date: 2026-08-08 - Check FILE STATUS on the classification log
+      *                   write and log unexpected failures to the
+      *                   shared ERROR-LOG.
+      *Date: 2026-08-08 - Return to MAINMENU with GOBACK instead of
+      *                   STOP RUN, now that this runs as a called
+      *                   subprogram rather than a standalone job.
+      *Date: 2026-08-08 - Replace the binary Mineur/Majeur IF with a
+      *                   table-driven lookup (Mineur, Jeune Majeur,
+      *                   Majeur, Senior) via the shared AGEBRKT/
+      *                   AGEBRKTP age-bracket table.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so a CLASSLOG write failure logs to
+      *                   ERROR-LOG and GOBACKs to MAINMENU, instead of
+      *                   STOP RUN inside LOG-FILE-ERROR tearing down
+      *                   the whole run unit the caller is part of.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TestIF.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASSIFICATION-LOG-FILE ASSIGN TO "CLASSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           COPY ERRLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLASSIFICATION-LOG-FILE.
+       01  CLASSIFICATION-LOG-RECORD.
+           05 CL-TIMESTAMP         PIC X(26).
+           05 CL-AGE               PIC 99.
+           05 CL-STATUS            PIC X(14).
+
+           COPY ERRLOGFD.
+
        WORKING-STORAGE SECTION.
+         COPY AGECUTOF.
+         COPY AGEBRKT.
+         COPY ERRLOGWS.
          01  WS-AGE        PIC 99 VALUE 16.
-         01  WS-STATUE     PIC X(10).
+         01  WS-LOG-STATUS       PIC X(2).
+         01  WS-TIMESTAMP        PIC X(21).
+
        PROCEDURE DIVISION.
        MAIN.
 
-           IF WS-AGE <=18
-               MOVE "Mineur" TO WS-STATUE
-           ELSE
-               MOVE "Majeur" TO WS-STATUE
-           END-IF.
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
+           PERFORM BUILD-AGE-BRACKET-TABLE.
+           MOVE WS-AGE TO WS-AGE-TO-CLASSIFY.
+           PERFORM CLASSIFY-BY-AGE-BRACKET.
            DISPLAY "Statut de la personne : " WS-STATUE.
            DISPLAY "Age de la personne : " WS-AGE.
 
-           STOP RUN.
-           
\ No newline at end of file
+           PERFORM LOG-CLASSIFICATION.
+
+           GOBACK.
+
+       LOG-CLASSIFICATION.
+      *    Append this decision (input age, resulting status,
+      *    timestamp) to CLASSIFICATION-LOG so the reasoning behind
+      *    a classification can be looked up later.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+
+           OPEN EXTEND CLASSIFICATION-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT CLASSIFICATION-LOG-FILE
+           END-IF.
+
+           MOVE WS-TIMESTAMP TO CL-TIMESTAMP.
+           MOVE WS-AGE       TO CL-AGE.
+           MOVE WS-STATUE    TO CL-STATUS.
+           WRITE CLASSIFICATION-LOG-RECORD.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "TestIF"   TO WS-ERR-PROGRAM
+               MOVE "CLASSLOG" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           CLOSE CLASSIFICATION-LOG-FILE.
+
+       COPY AGEBRKTP.
+
+       COPY ERRLOGP.
