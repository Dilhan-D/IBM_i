@@ -0,0 +1,195 @@
+      *Date: 2026-08-08
+      *Batch classification of a whole day's intake of ages against
+      *the same Mineur/Majeur cutoff TestIF uses interactively, with
+      *a summary report of counts and percentages per bucket.
+      *Date: 2026-08-08 - Check FILE STATUS on the input/summary I/O
+      *                   and log unexpected failures to the shared
+      *                   ERROR-LOG instead of stopping silently.
+      *Date: 2026-08-08 - Classify against the same table-driven
+      *                   Mineur/Jeune Majeur/Majeur/Senior brackets
+      *                   as TestIF, via the shared AGEBRKT/AGEBRKTP
+      *                   age-bracket table, instead of a separate
+      *                   two-way IF.
+      *Date: 2026-08-09 - Append every classification decision to
+      *                   CLASSIFICATION-LOG, same as the interactive
+      *                   TestIF, so the DB2 sync job's CSV export has
+      *                   a day's worth of batch decisions to read
+      *                   instead of only ones entered interactively.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTIFBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-INPUT-FILE ASSIGN TO "AGEINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-IN-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "AGESUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CLASSIFICATION-LOG-FILE ASSIGN TO "CLASSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           COPY ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-INPUT-FILE.
+       01  AGE-INPUT-RECORD         PIC 9(3).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE      PIC X(80).
+
+       FD  CLASSIFICATION-LOG-FILE.
+       01  CLASSIFICATION-LOG-RECORD.
+           05 CL-TIMESTAMP         PIC X(26).
+           05 CL-AGE               PIC 99.
+           05 CL-STATUS            PIC X(14).
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
+         COPY AGECUTOF.
+         COPY AGEBRKT.
+         COPY ERRLOGWS.
+
+         01  WS-AGE-IN-STATUS       PIC X(2).
+         01  WS-RPT-STATUS          PIC X(2).
+         01  WS-LOG-STATUS          PIC X(2).
+         01  WS-TIMESTAMP           PIC X(21).
+         01  WS-EOF-SWITCH          PIC X(1) VALUE "N".
+           88 WS-END-OF-AGES              VALUE "Y".
+
+         01  WS-COUNT-BRACKET OCCURS 4 TIMES PIC 9(7) VALUE ZEROS.
+         01  WS-COUNT-TOTAL         PIC 9(7) VALUE ZEROS.
+         01  WS-PCT-BRACKET         PIC 999V99.
+         01  WS-REPORT-INDEX        PIC 9(2).
+
+         01  WS-HEADING-1.
+             05 FILLER              PIC X(30) VALUE
+                "AGE CLASSIFICATION SUMMARY".
+         01  WS-DETAIL-LINE.
+             05 FILLER              PIC X(20) VALUE SPACES.
+             05 DL-LABEL            PIC X(16).
+             05 DL-COUNT            PIC ZZZ,ZZ9.
+             05 FILLER              PIC X(5) VALUE SPACES.
+             05 DL-PCT              PIC ZZ9.99.
+             05 FILLER              PIC X(1) VALUE "%".
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM OPEN-FILES.
+           PERFORM BUILD-AGE-BRACKET-TABLE.
+           PERFORM UNTIL WS-END-OF-AGES
+               READ AGE-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM CLASSIFY-ONE-AGE
+               END-READ
+               IF WS-AGE-IN-STATUS NOT = "00" AND
+                  WS-AGE-IN-STATUS NOT = "10"
+                   MOVE "TESTIFBAT" TO WS-ERR-PROGRAM
+                   MOVE "AGEINPUT"  TO WS-ERR-FILE-NAME
+                   MOVE "READ"      TO WS-ERR-OPERATION
+                   MOVE WS-AGE-IN-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT AGE-INPUT-FILE.
+           IF WS-AGE-IN-STATUS NOT = "00"
+               MOVE "TESTIFBAT" TO WS-ERR-PROGRAM
+               MOVE "AGEINPUT"  TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-AGE-IN-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               MOVE "TESTIFBAT" TO WS-ERR-PROGRAM
+               MOVE "AGESUMM"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-RPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN EXTEND CLASSIFICATION-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT CLASSIFICATION-LOG-FILE
+           END-IF.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "TESTIFBAT" TO WS-ERR-PROGRAM
+               MOVE "CLASSLOG"  TO WS-ERR-FILE-NAME
+               MOVE "OPEN EXTEND" TO WS-ERR-OPERATION
+               MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       CLASSIFY-ONE-AGE.
+           ADD 1 TO WS-COUNT-TOTAL.
+           MOVE AGE-INPUT-RECORD TO WS-AGE-TO-CLASSIFY.
+           PERFORM CLASSIFY-BY-AGE-BRACKET.
+           ADD 1 TO WS-COUNT-BRACKET(AB-IDX).
+           PERFORM LOG-CLASSIFICATION.
+
+       LOG-CLASSIFICATION.
+      *    Same CLASSIFICATION-LOG detail layout TestIF appends to
+      *    interactively, so PERSDB2's CSV export sees one trail
+      *    covering both the interactive and batch classification
+      *    paths.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP     TO CL-TIMESTAMP.
+           MOVE AGE-INPUT-RECORD TO CL-AGE.
+           MOVE WS-STATUE        TO CL-STATUS.
+           WRITE CLASSIFICATION-LOG-RECORD.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "TESTIFBAT" TO WS-ERR-PROGRAM
+               MOVE "CLASSLOG"  TO WS-ERR-FILE-NAME
+               MOVE "WRITE"     TO WS-ERR-OPERATION
+               MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           WRITE SUMMARY-REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           PERFORM VARYING WS-REPORT-INDEX FROM 1 BY 1
+                   UNTIL WS-REPORT-INDEX > 4
+               IF WS-COUNT-TOTAL > 0
+                   COMPUTE WS-PCT-BRACKET =
+                       (WS-COUNT-BRACKET(WS-REPORT-INDEX) * 100)
+                           / WS-COUNT-TOTAL
+               ELSE
+                   MOVE ZEROS TO WS-PCT-BRACKET
+               END-IF
+               STRING FUNCTION TRIM(AB-LABEL(WS-REPORT-INDEX))
+                          DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      INTO DL-LABEL
+               MOVE WS-COUNT-BRACKET(WS-REPORT-INDEX) TO DL-COUNT
+               MOVE WS-PCT-BRACKET TO DL-PCT
+               WRITE SUMMARY-REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+           MOVE "Total:"   TO DL-LABEL.
+           MOVE WS-COUNT-TOTAL  TO DL-COUNT.
+           MOVE ZEROS TO DL-PCT.
+           WRITE SUMMARY-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       CLOSE-FILES.
+           CLOSE AGE-INPUT-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
+           CLOSE CLASSIFICATION-LOG-FILE.
+
+       COPY AGEBRKTP.
+
+       COPY ERRLOGP.
