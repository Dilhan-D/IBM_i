@@ -1,26 +1,259 @@
+      *Date: 2026-08-08 - Converted from one-at-a-time ACCEPT intake
+      *                   to batch processing of CUSTOMER-INTAKE with
+      *                   a control-break summary, since these are
+      *                   processed in bulk at day's end.
+      *Date: 2026-08-08 - Reject negative/zero/unrealistic ages and
+      *                   write them to an error report instead of
+      *                   letting them flow into the message logic.
+      *Date: 2026-08-08 - Check FILE STATUS on every intake/summary/
+      *                   reject file operation and log unexpected
+      *                   failures to the shared ERROR-LOG.
+      *Date: 2026-08-08 - Return to MAINMENU with GOBACK instead of
+      *                   STOP RUN, now that this runs as a called
+      *                   subprogram rather than a standalone job.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so an intake/summary/reject I/O failure logs
+      *                   to ERROR-LOG and GOBACKs to MAINMENU, instead
+      *                   of STOP RUN inside LOG-FILE-ERROR tearing
+      *                   down the whole run unit the caller is part
+      *                   of.
+      *Date: 2026-08-09 - Check FILE STATUS after the AGE-REJECT-LINE
+      *                   and INTAKE-SUMMARY-LINE WRITEs too, the same
+      *                   as every other file operation in this
+      *                   program, instead of leaving those two report
+      *                   files unchecked.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobol.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INTAKE-FILE ASSIGN TO "CUSTINTK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+           SELECT INTAKE-SUMMARY-FILE ASSIGN TO "CUSTSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMM-STATUS.
+
+           SELECT AGE-REJECT-FILE ASSIGN TO "CUSTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           COPY ERRLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-INTAKE-FILE.
+       01  CUSTOMER-INTAKE-RECORD.
+           05 CI-NAME              PIC X(10).
+           05 CI-AGE               PIC 9(3).
+
+       FD  INTAKE-SUMMARY-FILE.
+       01  INTAKE-SUMMARY-LINE     PIC X(80).
+
+       FD  AGE-REJECT-FILE.
+       01  AGE-REJECT-LINE         PIC X(80).
+
+           COPY ERRLOGFD.
+
        WORKING-STORAGE SECTION.
        01 WS-NAME     PIC X(10).
        01 WS-AGE      PIC 9(3).
 
+       COPY ERRLOGWS.
+
+       01  WS-INTAKE-STATUS        PIC X(2).
+       01  WS-SUMM-STATUS          PIC X(2).
+       01  WS-REJECT-STATUS        PIC X(2).
+       01  WS-EOF-SWITCH           PIC X(1) VALUE "N".
+           88 WS-END-OF-INTAKE           VALUE "Y".
+       01  WS-AGE-VALID            PIC X(1).
+           88 AGE-IS-VALID                VALUE "Y".
+
+       01  WS-COUNT-YOUNG          PIC 9(7) VALUE ZEROS.
+       01  WS-COUNT-EXPERIENCED    PIC 9(7) VALUE ZEROS.
+       01  WS-COUNT-TOTAL          PIC 9(7) VALUE ZEROS.
+       01  WS-COUNT-REJECTED       PIC 9(7) VALUE ZEROS.
+
+       01  WS-REJECT-DETAIL.
+           05 RD-NAME              PIC X(10).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 RD-AGE               PIC 9(3).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 RD-REASON            PIC X(40).
+
+       01  WS-DETAIL-LINE.
+           05 DL-LABEL             PIC X(20).
+           05 DL-COUNT             PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Enter your name: " WITH NO ADVANCING.
-           ACCEPT WS-NAME.
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-INTAKE
+               READ CUSTOMER-INTAKE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PROCESS-ONE-CUSTOMER
+               END-READ
+               IF WS-INTAKE-STATUS NOT = "00" AND
+                  WS-INTAKE-STATUS NOT = "10"
+                   MOVE "cobol"    TO WS-ERR-PROGRAM
+                   MOVE "CUSTINTK" TO WS-ERR-FILE-NAME
+                   MOVE "READ"     TO WS-ERR-OPERATION
+                   MOVE WS-INTAKE-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-PERFORM.
+           PERFORM WRITE-CONTROL-BREAK-SUMMARY.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-INTAKE-FILE.
+           IF WS-INTAKE-STATUS NOT = "00"
+               MOVE "cobol"      TO WS-ERR-PROGRAM
+               MOVE "CUSTINTK"   TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-INTAKE-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT INTAKE-SUMMARY-FILE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"       TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM"    TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT AGE-REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = "00"
+               MOVE "cobol"       TO WS-ERR-PROGRAM
+               MOVE "CUSTREJ"     TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-REJECT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       PROCESS-ONE-CUSTOMER.
+           MOVE CI-NAME TO WS-NAME.
+           MOVE CI-AGE  TO WS-AGE.
+           ADD 1 TO WS-COUNT-TOTAL.
 
-           DISPLAY "Hello, " WS-NAME "! Welcome to COBOL programming!".
-           DISPLAY "Enter your age: " WITH NO ADVANCING.
-           ACCEPT WS-AGE.
+           PERFORM VALIDATE-AGE.
+           IF NOT AGE-IS-VALID
+               PERFORM REPORT-REJECTED-AGE
+           ELSE
+               DISPLAY "Hello, " WS-NAME
+                       "! Welcome to COBOL programming!"
+
+               IF WS-AGE < 30
+                   DISPLAY "It'ss fantastic to see young talent "
+                           "investing time in IBM technologies!"
+                   ADD 1 TO WS-COUNT-YOUNG
+               ELSE
+                   DISPLAY "Your experience will be a great asset "
+                           "in mastering IBM environments."
+                   ADD 1 TO WS-COUNT-EXPERIENCED
+               END-IF
+           END-IF.
+
+       VALIDATE-AGE.
+      *    Reject negative, zero, or unrealistic ages (over 120)
+      *    instead of letting them flow into the message logic.
+           MOVE "Y" TO WS-AGE-VALID.
+           IF WS-AGE = ZEROS OR WS-AGE > 120
+               MOVE "N" TO WS-AGE-VALID
+           END-IF.
 
-           IF WS-AGE < 30
-               DISPLAY "It'ss fantastic to see young talent "
-                       "investing time in IBM technologies!"
+       REPORT-REJECTED-AGE.
+           ADD 1 TO WS-COUNT-REJECTED.
+           MOVE WS-NAME TO RD-NAME.
+           MOVE WS-AGE  TO RD-AGE.
+           IF WS-AGE = ZEROS
+               MOVE "Age is zero or non-numeric" TO RD-REASON
            ELSE
-               DISPLAY "Your experience will be a great asset "
-                       "in mastering IBM environments."
+               MOVE "Age exceeds realistic maximum (120)"
+                   TO RD-REASON
+           END-IF.
+           WRITE AGE-REJECT-LINE FROM WS-REJECT-DETAIL.
+           IF WS-REJECT-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTREJ"  TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-REJECT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       WRITE-CONTROL-BREAK-SUMMARY.
+           MOVE "CUSTOMER INTAKE SUMMARY" TO INTAKE-SUMMARY-LINE.
+           WRITE INTAKE-SUMMARY-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE SPACES TO INTAKE-SUMMARY-LINE.
+           WRITE INTAKE-SUMMARY-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
            END-IF.
 
-           STOP RUN.
+           MOVE "Young talent (<30):" TO DL-LABEL.
+           MOVE WS-COUNT-YOUNG TO DL-COUNT.
+           WRITE INTAKE-SUMMARY-LINE FROM WS-DETAIL-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           MOVE "Experienced (30+):" TO DL-LABEL.
+           MOVE WS-COUNT-EXPERIENCED TO DL-COUNT.
+           WRITE INTAKE-SUMMARY-LINE FROM WS-DETAIL-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           MOVE "Total processed:" TO DL-LABEL.
+           MOVE WS-COUNT-TOTAL TO DL-COUNT.
+           WRITE INTAKE-SUMMARY-LINE FROM WS-DETAIL-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           MOVE "Rejected (bad age):" TO DL-LABEL.
+           MOVE WS-COUNT-REJECTED TO DL-COUNT.
+           WRITE INTAKE-SUMMARY-LINE FROM WS-DETAIL-LINE.
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "cobol"    TO WS-ERR-PROGRAM
+               MOVE "CUSTSUMM" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-SUMM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-INTAKE-FILE.
+           CLOSE INTAKE-SUMMARY-FILE.
+           CLOSE AGE-REJECT-FILE.
+
+       COPY ERRLOGP.
