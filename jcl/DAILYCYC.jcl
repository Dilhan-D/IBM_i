@@ -0,0 +1,71 @@
+//DAILYCYC JOB (ACCTNO),'DAILY BATCH CYCLE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* DAILY BATCH CYCLE - RUNS THE INTAKE/CLASSIFICATION/REPORTING
+//* PROGRAMS IN ORDER, STOPPING THE CHAIN IF AN EARLIER STEP
+//* ABENDS OR RETURNS A BAD CONDITION CODE.
+//*--------------------------------------------------------------
+//*
+//* STEP 1 - LOAD THE DAY'S CUSTOMER INTAKE FILE
+//STEP010  EXEC PGM=COBOL
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CUSTINTK DD DSN=PROD.DAILY.CUSTINTK,DISP=SHR
+//CUSTSUMM DD DSN=PROD.DAILY.CUSTSUMM,DISP=(NEW,CATLG,DELETE)
+//CUSTREJ  DD DSN=PROD.DAILY.CUSTREJ,DISP=(NEW,CATLG,DELETE)
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 2 - CLASSIFY THE DAY'S AGE INTAKE (MINEUR/MAJEUR)
+//STEP020  EXEC PGM=TESTIFBAT,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AGEINPUT DD DSN=PROD.DAILY.AGEINPUT,DISP=SHR
+//AGESUMM  DD DSN=PROD.DAILY.AGESUMM,DISP=(NEW,CATLG,DELETE)
+//CLASSLOG DD DSN=PROD.DAILY.CLASSLOG,DISP=MOD
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 3 - APPLY THE DAY'S PERSON-MASTER TRANSACTIONS
+//STEP030  EXEC PGM=PERSUPDT,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PERSONMS DD DSN=PROD.MASTER.PERSONMS,DISP=SHR
+//PERSTRAN DD DSN=PROD.DAILY.PERSTRAN,DISP=SHR
+//PEXCPRPT DD DSN=PROD.DAILY.PEXCPRPT,DISP=(NEW,CATLG,DELETE)
+//ADDRHIST DD DSN=PROD.MASTER.ADDRHIST,DISP=MOD
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 4 - RESEQUENCE PERSON-MASTER BY REGION FOR REPORTING
+//STEP040  EXEC PGM=PERSSORT,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PERSONMS DD DSN=PROD.MASTER.PERSONMS,DISP=SHR
+//PERSSRTD DD DSN=PROD.DAILY.PERSSRTD,DISP=(NEW,CATLG,DELETE)
+//SORTWK01 DD DSN=&&SORTWK01,UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DISP=(NEW,DELETE,DELETE)
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 5 - AGE-DISTRIBUTION REPORT AGAINST PERSON-MASTER
+//STEP050  EXEC PGM=AGEDIST,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PERSONMS DD DSN=PROD.MASTER.PERSONMS,DISP=SHR
+//AGEDRPT  DD DSN=PROD.DAILY.AGEDRPT,DISP=(NEW,CATLG,DELETE)
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 6 - POSSIBLE-DUPLICATE RECONCILIATION REPORT
+//STEP060  EXEC PGM=PERSDUP,COND=(4,GE,STEP050)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PERSONMS DD DSN=PROD.MASTER.PERSONMS,DISP=SHR
+//DUPRPT   DD DSN=PROD.DAILY.DUPRPT,DISP=(NEW,CATLG,DELETE)
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP 7 - MIRROR PERSON-MASTER TO DB2 AND EXPORT THE DAY'S
+//*          CLASSIFICATION RESULTS TO CSV
+//STEP070  EXEC PGM=PERSDB2,COND=(4,GE,STEP060)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PERSONMS DD DSN=PROD.MASTER.PERSONMS,DISP=SHR
+//CLASSLOG DD DSN=PROD.DAILY.CLASSLOG,DISP=SHR
+//CLASSCSV DD DSN=PROD.DAILY.CLASSCSV,DISP=(NEW,CATLG,DELETE)
+//ERRORLOG DD DSN=PROD.DAILY.ERRORLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
