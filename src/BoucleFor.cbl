@@ -1,17 +1,177 @@
+      *Date: 2026-08-08 - Loop bounds now come from a control record
+      *                   instead of a hardcoded UNTIL I > 5, so the
+      *                   same loop can be reused for any range
+      *                   without recompiling.
+      *Date: 2026-08-08 - Print to a real report file with page
+      *                   headers/footers instead of console DISPLAY.
+      *Date: 2026-08-08 - Check FILE STATUS on the control/report I/O
+      *                   and log unexpected failures to the shared
+      *                   ERROR-LOG.
+      *Date: 2026-08-08 - Return to MAINMENU with GOBACK instead of
+      *                   STOP RUN, now that this runs as a called
+      *                   subprogram rather than a standalone job.
+      *Date: 2026-08-08 - Drop the LOOPCTL control record and drive
+      *                   the loop by reading PERSON-MASTER to AT END
+      *                   instead of counting to a fixed upper bound,
+      *                   flagging every third and fifth record read
+      *                   the way the old counter flagged I = 3/5.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so a PERSON-MASTER/report I/O failure logs
+      *                   to ERROR-LOG and GOBACKs to MAINMENU, instead
+      *                   of STOP RUN inside LOG-FILE-ERROR tearing
+      *                   down the whole run unit the caller is part
+      *                   of.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOUCLEFOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT BOUCLEFOR-REPORT-FILE ASSIGN TO "BCLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           COPY ERRLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+       FD  BOUCLEFOR-REPORT-FILE.
+       01  BOUCLEFOR-REPORT-LINE    PIC X(80).
+
+           COPY ERRLOGFD.
+
        WORKING-STORAGE SECTION.
-       01  I     PIC 9(02).
+       COPY ERRLOGWS.
+       01  WS-PM-STATUS             PIC X(2).
+       01  WS-RPT-STATUS            PIC X(2).
+       01  WS-EOF-SWITCH            PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER            VALUE "Y".
+       01  WS-RECORD-COUNT          PIC 9(7) VALUE ZEROS.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY           PIC 9(4).
+           05 WS-RUN-MM             PIC 9(2).
+           05 WS-RUN-DD             PIC 9(2).
+       01  WS-RUN-DATE-DISPLAY      PIC X(10).
+
+       01  WS-PAGE-COUNT            PIC 9(3) VALUE ZEROS.
+       01  WS-LINE-COUNT            PIC 9(3) VALUE ZEROS.
+       01  WS-LINES-PER-PAGE        PIC 9(2) VALUE 20.
+
+       01  WS-REPORT-HEADING-1.
+           05 FILLER                PIC X(24) VALUE
+              "BOUCLEFOR NUMBER REPORT".
+           05 FILLER                PIC X(10) VALUE "Date: ".
+           05 RH-RUN-DATE           PIC X(10).
+           05 FILLER                PIC X(8)  VALUE "Page: ".
+           05 RH-PAGE               PIC ZZ9.
+
+       01  WS-REPORT-DETAIL.
+           05 RD-TEXT               PIC X(50).
+
+       01  WS-REPORT-FOOTER.
+           05 FILLER                PIC X(20) VALUE
+              "-- End of page --".
 
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF I = 3
-                   DISPLAY "Trois !"
-               IF I = 5
-                   DISPLAY "Cinq !"   
-               ELSE
-                   DISPLAY "Nombre : " I
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-END-OF-MASTER
+               READ PERSON-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PROCESS-ONE-PERSON
+               END-READ
+               IF WS-PM-STATUS NOT = "00" AND WS-PM-STATUS NOT = "10"
+                   MOVE "BOUCLEFOR" TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+                   MOVE "READ"      TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
                END-IF
            END-PERFORM.
-           STOP RUN.
+           PERFORM CLOSE-REPORT.
+           GOBACK.
+
+       PROCESS-ONE-PERSON.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, 3) = 0
+               MOVE SPACES TO RD-TEXT
+               STRING "Sample (every 3rd): " PM-PERSON-ID
+                   DELIMITED BY SIZE INTO RD-TEXT
+               PERFORM PRINT-DETAIL-LINE
+           END-IF.
+           IF FUNCTION MOD(WS-RECORD-COUNT, 5) = 0
+               MOVE SPACES TO RD-TEXT
+               STRING "Sample (every 5th): " PM-PERSON-ID
+                   DELIMITED BY SIZE INTO RD-TEXT
+               PERFORM PRINT-DETAIL-LINE
+           ELSE
+               MOVE SPACES TO RD-TEXT
+               STRING "Person: " PM-PERSON-ID " "
+                   FUNCTION TRIM(PM-NAME) DELIMITED BY SIZE
+                   INTO RD-TEXT
+               PERFORM PRINT-DETAIL-LINE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "BOUCLEFOR" TO WS-ERR-PROGRAM
+               MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+               MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT BOUCLEFOR-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               MOVE "BOUCLEFOR"   TO WS-ERR-PROGRAM
+               MOVE "BCLRPT"      TO WS-ERR-FILE-NAME
+               MOVE "OPEN OUTPUT" TO WS-ERR-OPERATION
+               MOVE WS-RPT-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-DISPLAY.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+           PERFORM PRINT-PAGE-HEADER.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZEROS TO WS-LINE-COUNT.
+           MOVE WS-RUN-DATE-DISPLAY TO RH-RUN-DATE.
+           MOVE WS-PAGE-COUNT TO RH-PAGE.
+           WRITE BOUCLEFOR-REPORT-LINE FROM WS-REPORT-HEADING-1.
+           MOVE SPACES TO BOUCLEFOR-REPORT-LINE.
+           WRITE BOUCLEFOR-REPORT-LINE.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-FOOTER
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           WRITE BOUCLEFOR-REPORT-LINE FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-PAGE-FOOTER.
+           WRITE BOUCLEFOR-REPORT-LINE FROM WS-REPORT-FOOTER.
+
+       CLOSE-REPORT.
+           PERFORM PRINT-PAGE-FOOTER.
+           CLOSE BOUCLEFOR-REPORT-FILE.
+           CLOSE PERSON-MASTER-FILE.
+
+       COPY ERRLOGP.
