@@ -1,42 +1,218 @@
       *Date: 2025-12-28
-      *Simple COBOL program to demonstrate simples ds and displays 
+      *Simple COBOL program to demonstrate simples ds and displays
+      *Date: 2026-08-08 - Persist each entered PERSON to PERSON-MASTER
+      *                   instead of discarding it at STOP RUN.
+      *Date: 2026-08-08 - Validate the ACCEPT Acpt input before use.
+      *Date: 2026-08-08 - Split V-STATE into a 2-char state code and
+      *                   a 5-digit ZIP field.
+      *Date: 2026-08-08 - Build a "Last, First"-style display name
+      *                   via the shared FORMAT-FULL-NAME routine.
+      *Date: 2026-08-08 - Pull the PERSON-MASTER record layout from
+      *                   the shared PERSONREC copybook.
+      *Date: 2026-08-08 - Check FILE STATUS on every PERSON-MASTER
+      *                   OPEN/READ/WRITE and log unexpected failures
+      *                   to the shared ERROR-LOG instead of pressing
+      *                   on with a status the caller never looked at.
+      *Date: 2026-08-08 - Return to MAINMENU with GOBACK instead of
+      *                   STOP RUN, now that this runs as a called
+      *                   subprogram rather than a standalone job.
+      *Date: 2026-08-08 - Fix the mis-encoded accented character in
+      *                   the demo address literal and add a country
+      *                   code to V-ADDRESS, since not every address
+      *                   we capture is US-only.
+      *Date: 2026-08-09 - Set WS-ERR-FATAL-SWITCH non-fatal on entry
+      *                   so a PERSON-MASTER I/O failure logs to
+      *                   ERROR-LOG and GOBACKs to MAINMENU, instead of
+      *                   STOP RUN inside LOG-FILE-ERROR tearing down
+      *                   the whole run unit the caller is part of.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBL1.
        AUTHOR. Dilhan.
        DATE-WRITTEN. 2025-12-28
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSONMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           COPY ERRLOG.
+
        DATA DIVISION.
-      *FILE SECTION.                    *>  FOR EXTERNAL FILES
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE.
+           COPY PERSONREC.
+
+           COPY ERRLOGFD.
+
+       WORKING-STORAGE SECTION.
          01  PERSON.
            05 V-NAME      PIC A(20).    *> Alphanumeric field for name
            05 V-AGE       PIC 9(5).     *> Numeric field for age
-           05 V-ADDRESS.                *> Pas de PIC pour les FORMATS   
+           05 V-ADDRESS.                *> Pas de PIC pour les FORMATS
               10 V-STREET PIC A(30).
               10 V-CITY   PIC X(20).
-              10 V-STATE  PIC 9(3).
+              10 V-STATE-CODE PIC A(2).
+              10 V-ZIP    PIC 9(5).
+              10 V-COUNTRY-CODE PIC A(2).
          01 Acpt          PIC X(100).
+         01 WS-ACPT-LEN        PIC 9(3).
+         01 WS-ACPT-VALID      PIC X(1) VALUE "N".
+           88 ACPT-IS-VALID          VALUE "Y".
+
+         COPY NAMEFMT.
+         COPY ERRLOGWS.
+
+         01 WS-PM-STATUS       PIC X(2).
+         01 WS-NEXT-ID         PIC 9(6) VALUE ZEROS.
+         01 WS-EOF-SWITCH      PIC X(1) VALUE "N".
+           88 WS-END-OF-MASTER       VALUE "Y".
+
        PROCEDURE DIVISION.
        BEGIN.
+           MOVE "N" TO WS-ERR-FATAL-SWITCH.
            MOVE "Dilhan" TO V-NAME.
            MOVE 28 TO V-AGE.
-           MOVE "Portsmouth, VA 23704, Ã‰tats-Unis"
+           MOVE "Portsmouth, VA 23704, États-Unis"
            TO V-ADDRESS.
            MOVE "2211 Frederick Blvd" TO V-STREET.
            MOVE "Norfolk" TO V-CITY.
-           MOVE +11111 TO V-STATE.  
+           MOVE "VA" TO V-STATE-CODE.
+           MOVE 23704 TO V-ZIP.
+           MOVE "US" TO V-COUNTRY-CODE.
            DISPLAY "Age =" V-AGE.
            DISPLAY "Name =" V-NAME.
       *    DISPLAY "Address =" V-ADDRESS.
       *    DISPLAY "Street =" V-STREET.
       *    DISPLAY "City =" V-CITY.
-      *    DISPLAY "State =" V-STATE.
-           DISPLAY V-ADDRESS " " V-STREET " " V-CITY " " V-STATE.
+      *    DISPLAY "State =" V-STATE-CODE.
+      *    DISPLAY "Zip ="  V-ZIP.
+           DISPLAY V-ADDRESS " " V-STREET " " V-CITY " "
+                   V-STATE-CODE " " V-ZIP " " V-COUNTRY-CODE.
            DISPLAY "ACCEPT simple".
            DISPLAY "Entrez votre nom: ".
            ACCEPT Acpt.                *> Attend l'input utilisateur
-           DISPLAY "Name " Acpt.
+           PERFORM VALIDATE-ACPT.
+           IF ACPT-IS-VALID
+               DISPLAY "Name " Acpt
+               MOVE V-NAME TO WS-NF-PART1
+               MOVE Acpt   TO WS-NF-PART2
+               MOVE ", "   TO WS-NF-SEPARATOR
+               PERFORM FORMAT-FULL-NAME
+               DISPLAY "Full name: " WS-NF-FULL-NAME
+           END-IF.
            DISPLAY " ".
-           STOP RUN.
-           
\ No newline at end of file
+
+           PERFORM SAVE-PERSON-TO-MASTER.
+
+           GOBACK.
+
+       VALIDATE-ACPT.
+      *    Reject blank input outright, and warn (then truncate) any
+      *    entry too long to fit the V-NAME field it would ultimately
+      *    feed, instead of letting it flow through unchecked.
+           MOVE "N" TO WS-ACPT-VALID.
+
+           IF Acpt = SPACES
+               DISPLAY "ERROR: input may not be blank."
+           ELSE
+               MOVE "Y" TO WS-ACPT-VALID
+               INSPECT Acpt TALLYING WS-ACPT-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACES
+               IF WS-ACPT-LEN > LENGTH OF V-NAME
+                   DISPLAY "WARNING: entry of " WS-ACPT-LEN
+                           " characters exceeds " LENGTH OF V-NAME
+                           " and will be truncated."
+                   MOVE Acpt(1:LENGTH OF V-NAME) TO Acpt
+               END-IF
+           END-IF.
+
+       SAVE-PERSON-TO-MASTER.
+      *    Persist the PERSON captured above onto PERSON-MASTER,
+      *    keyed on a generated sequential person ID, so it survives
+      *    between runs instead of being thrown away at STOP RUN.
+           PERFORM GET-NEXT-PERSON-ID.
+
+           OPEN I-O PERSON-MASTER-FILE.
+           IF WS-PM-STATUS = "35"
+               CLOSE PERSON-MASTER-FILE
+               OPEN OUTPUT PERSON-MASTER-FILE
+               CLOSE PERSON-MASTER-FILE
+               OPEN I-O PERSON-MASTER-FILE
+           END-IF.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "CBL1"     TO WS-ERR-PROGRAM
+               MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+               MOVE "OPEN I-O" TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           END-IF.
+
+           MOVE WS-NEXT-ID TO PM-PERSON-ID.
+           MOVE V-NAME     TO PM-NAME.
+           MOVE V-AGE      TO PM-AGE.
+           MOVE V-STREET   TO PM-STREET.
+           MOVE V-CITY     TO PM-CITY.
+           MOVE V-STATE-CODE TO PM-STATE-CODE.
+           MOVE V-ZIP      TO PM-ZIP.
+           MOVE V-COUNTRY-CODE TO PM-COUNTRY-CODE.
+
+           WRITE PERSON-MASTER-RECORD.
+           IF WS-PM-STATUS NOT = "00"
+               MOVE "CBL1"     TO WS-ERR-PROGRAM
+               MOVE "PERSONMS" TO WS-ERR-FILE-NAME
+               MOVE "WRITE"    TO WS-ERR-OPERATION
+               MOVE WS-PM-STATUS TO WS-ERR-STATUS
+               PERFORM LOG-FILE-ERROR
+           ELSE
+               DISPLAY "Saved person ID " WS-NEXT-ID
+                       " to PERSON-MASTER."
+           END-IF.
+
+           CLOSE PERSON-MASTER-FILE.
+
+       GET-NEXT-PERSON-ID.
+      *    Read PERSON-MASTER sequentially to find the highest ID on
+      *    file and hand back the next one to use.
+           MOVE ZEROS TO WS-NEXT-ID.
+           MOVE "N" TO WS-EOF-SWITCH.
+
+           OPEN INPUT PERSON-MASTER-FILE.
+           IF WS-PM-STATUS = "35"
+               CLOSE PERSON-MASTER-FILE
+           ELSE
+               IF WS-PM-STATUS NOT = "00"
+                   MOVE "CBL1"      TO WS-ERR-PROGRAM
+                   MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+                   MOVE "OPEN INPUT" TO WS-ERR-OPERATION
+                   MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+               PERFORM UNTIL WS-END-OF-MASTER
+                   READ PERSON-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF PM-PERSON-ID > WS-NEXT-ID
+                               MOVE PM-PERSON-ID TO WS-NEXT-ID
+                           END-IF
+                   END-READ
+                   IF WS-PM-STATUS NOT = "00" AND
+                      WS-PM-STATUS NOT = "10"
+                       MOVE "CBL1"      TO WS-ERR-PROGRAM
+                       MOVE "PERSONMS"  TO WS-ERR-FILE-NAME
+                       MOVE "READ NEXT" TO WS-ERR-OPERATION
+                       MOVE WS-PM-STATUS TO WS-ERR-STATUS
+                       PERFORM LOG-FILE-ERROR
+                   END-IF
+               END-PERFORM
+               CLOSE PERSON-MASTER-FILE
+           END-IF.
+
+           ADD 1 TO WS-NEXT-ID.
+
+       COPY ERRLOGP.
+       COPY NAMEFMTP.
