@@ -0,0 +1,18 @@
+      *Date: 2026-08-08 - Table-driven age-bracket classification,
+      *                   shared by TestIF and the batch age
+      *                   classification report, so adding or
+      *                   adjusting a tier is a table-entry change
+      *                   instead of another nested IF/ELSE. Callers
+      *                   MOVE the age to classify into
+      *                   WS-AGE-TO-CLASSIFY and PERFORM
+      *                   CLASSIFY-BY-AGE-BRACKET (from AGEBRKTP);
+      *                   the result comes back in WS-STATUE and the
+      *                   matching bracket in AB-IDX.
+       01  WS-AGE-TO-CLASSIFY      PIC 999.
+       01  WS-STATUE               PIC X(14).
+
+       01  WS-AGE-BRACKET-TABLE.
+           05 WS-AGE-BRACKET OCCURS 4 TIMES
+                   INDEXED BY AB-IDX.
+              10 AB-UPPER-AGE      PIC 999.
+              10 AB-LABEL          PIC X(14).
