@@ -0,0 +1,21 @@
+      *Date: 2026-08-08 - Shared age-bracket table build/lookup
+      *                   paragraphs. Requires the calling program to
+      *                   have also COPYed AGECUTOF and AGEBRKT.
+       BUILD-AGE-BRACKET-TABLE.
+           MOVE WS-MAJORITY-AGE TO AB-UPPER-AGE(1).
+           MOVE "Mineur"        TO AB-LABEL(1).
+           COMPUTE AB-UPPER-AGE(2) = WS-MAJORITY-AGE + 7.
+           MOVE "Jeune Majeur"  TO AB-LABEL(2).
+           MOVE 64              TO AB-UPPER-AGE(3).
+           MOVE "Majeur"        TO AB-LABEL(3).
+           MOVE 999             TO AB-UPPER-AGE(4).
+           MOVE "Senior"        TO AB-LABEL(4).
+
+       CLASSIFY-BY-AGE-BRACKET.
+           SET AB-IDX TO 1.
+           SEARCH WS-AGE-BRACKET
+               AT END
+                   MOVE "Unknown" TO WS-STATUE
+               WHEN WS-AGE-TO-CLASSIFY <= AB-UPPER-AGE(AB-IDX)
+                   MOVE AB-LABEL(AB-IDX) TO WS-STATUE
+           END-SEARCH.
