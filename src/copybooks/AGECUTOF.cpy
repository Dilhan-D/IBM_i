@@ -0,0 +1,5 @@
+      *Date: 2026-08-08 - Single named age-majority cutoff, pulled
+      *                   in by any program that classifies
+      *                   Mineur/Majeur, so the threshold can be
+      *                   retargeted for a new report in one place.
+       01  WS-MAJORITY-AGE     PIC 99 VALUE 18.
