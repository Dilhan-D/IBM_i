@@ -0,0 +1,7 @@
+      *Date: 2026-08-08 - Shared control-total accumulators for batch
+      *                   jobs that read PERSON-MASTER, so each job
+      *                   can prove it read every record instead of
+      *                   silently stopping early.
+       01  WS-CTL-RECORDS-READ      PIC 9(7) VALUE ZEROS.
+       01  WS-CTL-AGE-HASH          PIC 9(9) VALUE ZEROS.
+       01  WS-CTL-RECORD-COUNT      PIC 9(7) VALUE ZEROS.
