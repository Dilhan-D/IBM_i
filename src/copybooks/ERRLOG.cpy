@@ -0,0 +1,6 @@
+      *Date: 2026-08-08 - Shared ERROR-LOG file for FILE-CONTROL, so
+      *                   every program that does file I/O can log
+      *                   failures to the same place.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
