@@ -0,0 +1,5 @@
+      *Date: 2026-08-08 - FD for the shared ERROR-LOG file.
+      *Date: 2026-08-09 - Widen to fit the SQLCODE detail added to
+      *                   WS-ERR-DETAIL-LINE in ERRLOGWS.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE              PIC X(103).
