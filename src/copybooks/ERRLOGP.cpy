@@ -0,0 +1,47 @@
+      *Date: 2026-08-08 - Shared abend paragraph: appends a
+      *                   description of an I/O failure to the
+      *                   ERROR-LOG file and ends the run, instead of
+      *                   letting a raw runtime message stand in for
+      *                   which file and operation caused it. Callers
+      *                   set WS-ERR-PROGRAM/FILE-NAME/OPERATION/STATUS
+      *                   before PERFORM LOG-FILE-ERROR.
+      *Date: 2026-08-08 - Branch on WS-ERR-FATAL-SWITCH: a standalone
+      *                   batch job (the switch's "Y" default) still
+      *                   abends the run with STOP RUN, but a program
+      *                   called as a MAINMENU subprogram sets the
+      *                   switch non-fatal on entry so this logs the
+      *                   failure and GOBACKs to its caller instead of
+      *                   tearing down the whole run unit.
+       LOG-FILE-ERROR.
+           MOVE FUNCTION CURRENT-DATE TO ED-TIMESTAMP.
+           MOVE WS-ERR-PROGRAM   TO ED-PROGRAM.
+           MOVE WS-ERR-OPERATION TO ED-OPERATION.
+           MOVE WS-ERR-FILE-NAME TO ED-FILE-NAME.
+           MOVE WS-ERR-STATUS    TO ED-STATUS.
+           MOVE SPACES           TO ED-SQLCODE-LIT.
+           MOVE WS-ERR-SQLCODE-TEXT TO ED-SQLCODE.
+           IF WS-ERR-SQLCODE-TEXT NOT = SPACES
+               MOVE "SQLCODE=" TO ED-SQLCODE-LIT
+           END-IF.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "05" OR WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           WRITE ERROR-LOG-LINE FROM WS-ERR-DETAIL-LINE.
+           CLOSE ERROR-LOG-FILE.
+
+           IF WS-ERR-FATAL
+               DISPLAY "ABEND IN " WS-ERR-PROGRAM ": "
+                       WS-ERR-OPERATION " ON " WS-ERR-FILE-NAME
+                       " FAILED, STATUS=" WS-ERR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               DISPLAY "ERROR IN " WS-ERR-PROGRAM ": "
+                       WS-ERR-OPERATION " ON " WS-ERR-FILE-NAME
+                       " FAILED, STATUS=" WS-ERR-STATUS
+                       " - RETURNING TO CALLER."
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
