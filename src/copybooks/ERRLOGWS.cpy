@@ -0,0 +1,40 @@
+      *Date: 2026-08-08 - Working-storage fields for the shared
+      *                   ERROR-LOG write, used with COPY ERRLOGP.
+      *Date: 2026-08-08 - Add WS-ERR-FATAL-SWITCH so a subprogram
+      *                   reached from MAINMENU can log a failure and
+      *                   GOBACK to its caller instead of STOP RUN
+      *                   tearing down the whole run unit. Defaults to
+      *                   fatal so standalone batch jobs are unchanged;
+      *                   subprograms set it non-fatal on entry.
+      *Date: 2026-08-09 - Add WS-ERR-SQLCODE-TEXT/ED-SQLCODE so a
+      *                   caller logging a DB2 SQLCODE (a signed
+      *                   9-digit value, not a 2-digit FILE STATUS)
+      *                   can carry the real code onto the detail
+      *                   line instead of routing it through the
+      *                   2-byte WS-ERR-STATUS/ED-STATUS file-status
+      *                   field. Callers that only log file I/O
+      *                   errors leave it at its SPACES default.
+       01  WS-ERRLOG-STATUS            PIC X(2).
+       01  WS-ERR-PROGRAM              PIC X(12).
+       01  WS-ERR-FILE-NAME            PIC X(20).
+       01  WS-ERR-OPERATION            PIC X(12).
+       01  WS-ERR-STATUS               PIC X(2).
+       01  WS-ERR-SQLCODE-TEXT         PIC X(11) VALUE SPACES.
+       01  WS-ERR-FATAL-SWITCH         PIC X(1) VALUE "Y".
+           88 WS-ERR-FATAL                   VALUE "Y".
+           88 WS-ERR-RECOVERABLE             VALUE "N".
+
+       01  WS-ERR-DETAIL-LINE.
+           05 ED-TIMESTAMP             PIC X(21).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 ED-PROGRAM                PIC X(12).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 ED-OPERATION             PIC X(12).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 ED-FILE-NAME             PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 ED-STATUS-LIT            PIC X(7) VALUE "STATUS=".
+           05 ED-STATUS                PIC X(2).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 ED-SQLCODE-LIT           PIC X(8) VALUE SPACES.
+           05 ED-SQLCODE                PIC X(11).
