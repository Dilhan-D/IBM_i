@@ -0,0 +1,10 @@
+      *Date: 2026-08-08 - Shared full-name formatting fields, so any
+      *                   program building a "Last, First"-style
+      *                   display name from two name parts uses the
+      *                   same layout and can COPY FORMAT-FULL-NAME
+      *                   from NAMEFMTP instead of rolling its own
+      *                   STRING logic.
+       01  WS-NF-PART1        PIC X(20).
+       01  WS-NF-PART2        PIC X(20).
+       01  WS-NF-SEPARATOR    PIC X(2)  VALUE ", ".
+       01  WS-NF-FULL-NAME    PIC X(45).
