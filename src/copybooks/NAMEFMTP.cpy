@@ -0,0 +1,10 @@
+       FORMAT-FULL-NAME.
+      *    Build WS-NF-FULL-NAME as "<PART1><SEPARATOR><PART2>",
+      *    trimming trailing spaces from each part first. Set
+      *    WS-NF-PART1/PART2/SEPARATOR (see NAMEFMT) before
+      *    performing this paragraph.
+           MOVE SPACES TO WS-NF-FULL-NAME.
+           STRING FUNCTION TRIM(WS-NF-PART1) DELIMITED BY SIZE
+                  WS-NF-SEPARATOR DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NF-PART2) DELIMITED BY SIZE
+                  INTO WS-NF-FULL-NAME.
