@@ -0,0 +1,17 @@
+      *Date: 2026-08-08 - Shared PERSON-MASTER record layout so every
+      *                   program against PERSON-MASTER (CBL1, the
+      *                   transaction updater, reports, the
+      *                   maintenance screen) agrees on the same
+      *                   field definitions.
+      *Date: 2026-08-08 - Add PM-COUNTRY-CODE so addresses outside
+      *                   the US can be recorded, not just implied
+      *                   US-only via PM-STATE-CODE.
+       01  PERSON-MASTER-RECORD.
+           05 PM-PERSON-ID     PIC 9(6).
+           05 PM-NAME          PIC A(20).
+           05 PM-AGE           PIC 9(5).
+           05 PM-STREET        PIC A(30).
+           05 PM-CITY          PIC X(20).
+           05 PM-STATE-CODE    PIC A(2).
+           05 PM-ZIP           PIC 9(5).
+           05 PM-COUNTRY-CODE  PIC A(2).
